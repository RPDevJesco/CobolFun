@@ -0,0 +1,271 @@
+******************************************************************
+      * Program: SSA-BENEFIT-CALC
+      * Purpose: Shared benefit-amount subprogram - full retirement
+      *          age lookup (by birth year) and early/delayed claim
+      *          adjustment, called by both the nightly batch
+      *          (SSA-SIMULATION) and the online inquiry
+      *          (SSA-INQUIRY) so the two never drift apart on the
+      *          math.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SSA-BENEFIT-CALC.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-BIRTH-YEAR-4 PIC 9(4).
+       01 WS-CURRENT-CENTURY PIC 99.
+       01 WS-CURRENT-YEAR-4 PIC 9(4).
+       01 WS-CURRENT-MONTH PIC 99.
+       01 WS-CURRENT-DAY PIC 99.
+
+       01 WS-AGE-MONTHS PIC S9(5).
+       01 WS-FRA-MONTHS PIC 9(5).
+       01 WS-MONTHS-DIFF PIC S9(5).
+
+       01 WS-EARLY-MONTHS PIC 9(3).
+       01 WS-DELAYED-MONTHS PIC 9(3).
+       01 WS-MAX-DELAYED-MONTHS PIC 9(3).
+       01 WS-ADJUST-PCT PIC S9(3)V9999.
+       01 WS-MULTIPLIER PIC S9(3)V9999.
+
+       01 WS-IDX PIC 99.
+
+       01 WS-SORTED-AMOUNTS.
+           05 WS-SORT-AMOUNT PIC 9(7)V99 OCCURS 75 TIMES.
+       01 WS-SORT-OUTER PIC 9(3).
+       01 WS-SORT-INNER PIC 9(3).
+       01 WS-SORT-HOLD PIC 9(7)V99.
+       01 WS-TOP-YEARS PIC 9(3).
+       01 WS-TOP35-SUM PIC 9(9)V99.
+       01 WS-AIME PIC 9(7)V99.
+       01 WS-PIA PIC 9(7)V99.
+
+      * Simplified wage-indexing: the real SSA process re-expresses
+      * each year's earnings in today's wage terms using the historical
+      * National Average Wage Index series for that specific year.
+      * That series isn't available in this system, so indexing here
+      * assumes a flat long-run wage-growth rate compounded for every
+      * year between the earnings year and the current run year - a
+      * disclosed simplification of the bend-point kind, not the
+      * official year-by-year AWI table.
+       01 WS-GROWTH-RATE PIC 9V9(4) VALUE 0.0350.
+       01 WS-YEARS-BACK-S PIC S9(3).
+       01 WS-YEARS-BACK PIC 9(3).
+       01 WS-INDEX-FACTOR PIC 9(3)V9(6).
+
+       LINKAGE SECTION.
+       COPY SSRECORD REPLACING ==RECORD-NAME== BY ==LS-SS-RECORD==.
+
+       01 LS-RUN-DATE PIC 9(8).
+
+       01 LS-RESULTS.
+           05 LS-AGE-YEARS PIC 99.
+           05 LS-FULL-RETIREMENT-AGE-YR PIC 99.
+           05 LS-BENEFIT-AMOUNT PIC 9(7)V99.
+
+       COPY EARNTBL REPLACING ==EARN-TABLE-NAME==
+           BY ==LS-EARNINGS-TABLE==.
+
+       PROCEDURE DIVISION USING LS-SS-RECORD LS-RUN-DATE LS-RESULTS
+               LS-EARNINGS-TABLE.
+       MAIN-CALC.
+           PERFORM DERIVE-BIRTH-YEAR
+           PERFORM COMPUTE-AGE
+           PERFORM DETERMINE-FULL-RETIREMENT-AGE
+           PERFORM COMPUTE-AIME-AND-PIA
+           PERFORM APPLY-CLAIM-AGE-ADJUSTMENT
+           GOBACK.
+
+      * Pivot-year century windowing: a two-digit DOB-YY greater than
+      * the current two-digit year is assumed to be 19xx, otherwise
+      * 20xx (e.g. in 2026, YY=30 -> 1930, YY=10 -> 2010).
+       DERIVE-BIRTH-YEAR.
+           MOVE LS-RUN-DATE(1:4) TO WS-CURRENT-YEAR-4
+           MOVE LS-RUN-DATE(5:2) TO WS-CURRENT-MONTH
+           MOVE LS-RUN-DATE(7:2) TO WS-CURRENT-DAY
+
+           IF DOB-YY > FUNCTION MOD(WS-CURRENT-YEAR-4, 100)
+               MOVE 19 TO WS-CURRENT-CENTURY
+           ELSE
+               MOVE 20 TO WS-CURRENT-CENTURY
+           END-IF
+           COMPUTE WS-BIRTH-YEAR-4 = WS-CURRENT-CENTURY * 100 + DOB-YY.
+
+       COMPUTE-AGE.
+           COMPUTE WS-AGE-MONTHS =
+               (WS-CURRENT-YEAR-4 * 12 + WS-CURRENT-MONTH)
+               - (WS-BIRTH-YEAR-4 * 12 + DOB-MM)
+           IF WS-CURRENT-DAY < DOB-DD
+               SUBTRACT 1 FROM WS-AGE-MONTHS
+           END-IF
+           COMPUTE LS-AGE-YEARS = WS-AGE-MONTHS / 12.
+
+      * Real SSA full-retirement-age table, by birth year.
+       DETERMINE-FULL-RETIREMENT-AGE.
+           EVALUATE TRUE
+               WHEN WS-BIRTH-YEAR-4 <= 1937
+                   MOVE 65 TO LS-FULL-RETIREMENT-AGE-YR
+                   COMPUTE WS-FRA-MONTHS = 65 * 12
+               WHEN WS-BIRTH-YEAR-4 = 1938
+                   MOVE 65 TO LS-FULL-RETIREMENT-AGE-YR
+                   COMPUTE WS-FRA-MONTHS = 65 * 12 + 2
+               WHEN WS-BIRTH-YEAR-4 = 1939
+                   MOVE 65 TO LS-FULL-RETIREMENT-AGE-YR
+                   COMPUTE WS-FRA-MONTHS = 65 * 12 + 4
+               WHEN WS-BIRTH-YEAR-4 = 1940
+                   MOVE 65 TO LS-FULL-RETIREMENT-AGE-YR
+                   COMPUTE WS-FRA-MONTHS = 65 * 12 + 6
+               WHEN WS-BIRTH-YEAR-4 = 1941
+                   MOVE 65 TO LS-FULL-RETIREMENT-AGE-YR
+                   COMPUTE WS-FRA-MONTHS = 65 * 12 + 8
+               WHEN WS-BIRTH-YEAR-4 = 1942
+                   MOVE 65 TO LS-FULL-RETIREMENT-AGE-YR
+                   COMPUTE WS-FRA-MONTHS = 65 * 12 + 10
+               WHEN WS-BIRTH-YEAR-4 >= 1943 AND
+                    WS-BIRTH-YEAR-4 <= 1954
+                   MOVE 66 TO LS-FULL-RETIREMENT-AGE-YR
+                   COMPUTE WS-FRA-MONTHS = 66 * 12
+               WHEN WS-BIRTH-YEAR-4 = 1955
+                   MOVE 66 TO LS-FULL-RETIREMENT-AGE-YR
+                   COMPUTE WS-FRA-MONTHS = 66 * 12 + 2
+               WHEN WS-BIRTH-YEAR-4 = 1956
+                   MOVE 66 TO LS-FULL-RETIREMENT-AGE-YR
+                   COMPUTE WS-FRA-MONTHS = 66 * 12 + 4
+               WHEN WS-BIRTH-YEAR-4 = 1957
+                   MOVE 66 TO LS-FULL-RETIREMENT-AGE-YR
+                   COMPUTE WS-FRA-MONTHS = 66 * 12 + 6
+               WHEN WS-BIRTH-YEAR-4 = 1958
+                   MOVE 66 TO LS-FULL-RETIREMENT-AGE-YR
+                   COMPUTE WS-FRA-MONTHS = 66 * 12 + 8
+               WHEN WS-BIRTH-YEAR-4 = 1959
+                   MOVE 66 TO LS-FULL-RETIREMENT-AGE-YR
+                   COMPUTE WS-FRA-MONTHS = 66 * 12 + 10
+               WHEN OTHER
+                   MOVE 67 TO LS-FULL-RETIREMENT-AGE-YR
+                   COMPUTE WS-FRA-MONTHS = 67 * 12
+           END-EVALUATE.
+
+      * Real AIME/PIA approach: each year's earnings is first indexed
+      * to current terms (see WS-GROWTH-RATE above), then AIME is the
+      * sum of the highest 35 years of indexed earnings (missing years
+      * count as zero) divided by 420 months, then PIA applies the
+      * SSA bend-point formula to that average - 90% of the first
+      * $1,174, 32% of the next amount up to $7,078, 15% beyond that
+      * (2024 bend points, used here as the current-year constants).
+       COMPUTE-AIME-AND-PIA.
+           MOVE 0 TO WS-TOP35-SUM
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > ET-COUNT
+               COMPUTE WS-YEARS-BACK-S =
+                   WS-CURRENT-YEAR-4 - ET-YEAR(WS-IDX)
+               IF WS-YEARS-BACK-S < 0
+                   MOVE 0 TO WS-YEARS-BACK
+               ELSE
+                   MOVE WS-YEARS-BACK-S TO WS-YEARS-BACK
+               END-IF
+               COMPUTE WS-INDEX-FACTOR =
+                   (1 + WS-GROWTH-RATE) ** WS-YEARS-BACK
+               COMPUTE WS-SORT-AMOUNT(WS-IDX) =
+                   ET-AMOUNT(WS-IDX) * WS-INDEX-FACTOR
+           END-PERFORM
+
+           PERFORM VARYING WS-SORT-OUTER FROM 1 BY 1
+                   UNTIL WS-SORT-OUTER >= ET-COUNT
+               PERFORM VARYING WS-SORT-INNER FROM 1 BY 1
+                       UNTIL WS-SORT-INNER > ET-COUNT - WS-SORT-OUTER
+                   IF WS-SORT-AMOUNT(WS-SORT-INNER) <
+                           WS-SORT-AMOUNT(WS-SORT-INNER + 1)
+                       MOVE WS-SORT-AMOUNT(WS-SORT-INNER)
+                           TO WS-SORT-HOLD
+                       MOVE WS-SORT-AMOUNT(WS-SORT-INNER + 1)
+                           TO WS-SORT-AMOUNT(WS-SORT-INNER)
+                       MOVE WS-SORT-HOLD
+                           TO WS-SORT-AMOUNT(WS-SORT-INNER + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+
+           IF ET-COUNT > 35
+               MOVE 35 TO WS-TOP-YEARS
+           ELSE
+               MOVE ET-COUNT TO WS-TOP-YEARS
+           END-IF
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-TOP-YEARS
+               ADD WS-SORT-AMOUNT(WS-IDX) TO WS-TOP35-SUM
+           END-PERFORM
+
+           COMPUTE WS-AIME = WS-TOP35-SUM / 420
+           PERFORM DETERMINE-PIA
+           MOVE WS-PIA TO LS-BENEFIT-AMOUNT.
+
+       DETERMINE-PIA.
+           EVALUATE TRUE
+               WHEN WS-AIME <= 1174.00
+                   COMPUTE WS-PIA = WS-AIME * 0.90
+               WHEN WS-AIME <= 7078.00
+                   COMPUTE WS-PIA = (1174.00 * 0.90) +
+                       ((WS-AIME - 1174.00) * 0.32)
+               WHEN OTHER
+                   COMPUTE WS-PIA = (1174.00 * 0.90) +
+                       ((7078.00 - 1174.00) * 0.32) +
+                       ((WS-AIME - 7078.00) * 0.15)
+           END-EVALUATE.
+
+      * Claiming assumed to happen at the person's current age.
+      * Before 62 there is no early-claim benefit at all. Between 62
+      * and full retirement age (FRA) the benefit is reduced 5/9 of
+      * 1% per month for the first 36 months early and 5/12 of 1% per
+      * additional month; after FRA it grows 2/3 of 1% per month up
+      * to age 70.
+       APPLY-CLAIM-AGE-ADJUSTMENT.
+           IF LS-AGE-YEARS < 62
+               MOVE 0 TO LS-BENEFIT-AMOUNT
+           ELSE
+               COMPUTE WS-MONTHS-DIFF = WS-AGE-MONTHS - WS-FRA-MONTHS
+               EVALUATE TRUE
+                   WHEN WS-MONTHS-DIFF < 0
+                       COMPUTE WS-EARLY-MONTHS = 0 - WS-MONTHS-DIFF
+                       IF WS-EARLY-MONTHS <= 36
+                           COMPUTE WS-ADJUST-PCT =
+                               WS-EARLY-MONTHS * 5 / 9
+                       ELSE
+                           COMPUTE WS-ADJUST-PCT =
+                               (36 * 5 / 9) +
+                               ((WS-EARLY-MONTHS - 36) * 5 / 12)
+                       END-IF
+                       COMPUTE WS-MULTIPLIER =
+                           (100 - WS-ADJUST-PCT) / 100
+                   WHEN WS-MONTHS-DIFF > 0
+                       COMPUTE WS-MAX-DELAYED-MONTHS =
+                           (70 * 12) - WS-FRA-MONTHS
+                       MOVE WS-MONTHS-DIFF TO WS-DELAYED-MONTHS
+                       IF WS-DELAYED-MONTHS > WS-MAX-DELAYED-MONTHS
+                           MOVE WS-MAX-DELAYED-MONTHS
+                               TO WS-DELAYED-MONTHS
+                       END-IF
+                       COMPUTE WS-ADJUST-PCT =
+                           WS-DELAYED-MONTHS * 2 / 3
+                       COMPUTE WS-MULTIPLIER =
+                           (100 + WS-ADJUST-PCT) / 100
+                   WHEN OTHER
+                       MOVE 1 TO WS-MULTIPLIER
+               END-EVALUATE
+               COMPUTE LS-BENEFIT-AMOUNT =
+                   LS-BENEFIT-AMOUNT * WS-MULTIPLIER
+      * Pre-existing system behavior carried forward unchanged from
+      * the baseline (WS-BENEFIT-BASE floor in the original
+      * SocialSecurity.cbl CALCULATE-BENEFITS) - none of the ten
+      * feature requests asked to remove this minimum-benefit rule.
+      * Applied only in this ELSE branch (age 62 or over) so it can't
+      * override the age-62 gate above and turn a legitimate not-yet-
+      * eligible $0 into $500.
+               IF LS-BENEFIT-AMOUNT < 500.00
+                   MOVE 500.00 TO LS-BENEFIT-AMOUNT
+               END-IF
+           END-IF.
