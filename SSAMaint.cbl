@@ -0,0 +1,496 @@
+******************************************************************
+      * Program: SSA-MAINTENANCE
+      * Purpose: Online add/change/delete maintenance against
+      *          SSAFILE.DAT - the counterpart to SSA-INQUIRY's
+      *          read-only lookup. Every transaction is written to
+      *          SSAMAINT.LOG as an audit trail entry.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SSA-MAINTENANCE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIAL-SECURITY-FILE
+               ASSIGN TO 'SSAFILE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SSN-DATA
+               FILE STATUS IS FILE-STATUS.
+
+           SELECT AUDIT-LOG
+               ASSIGN TO 'SSAMAINT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-STATUS.
+
+      * Persists WS-AUDIT-SEQ across runs so two separate maintenance
+      * sessions don't both hand out AUD-00001 - one line, rewritten at
+      * startup and again at shutdown, the same small-control-file
+      * idiom SSA-SIMULATION's SSACKPT.DAT uses for checkpoint state.
+           SELECT AUDIT-SEQ-FILE
+               ASSIGN TO 'SSAMSEQ.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-SEQ-FILE-STATUS.
+
+      * Opened I-O so a DELETE or an SSN re-key can also purge/re-key
+      * this worker's earnings-history rows in the same transaction -
+      * otherwise a corrected SSN leaves the history orphaned under the
+      * old key (and a deleted worker's history sitting ready to be
+      * silently inherited by whoever the SSN gets reused for).
+           SELECT EARNINGS-HISTORY
+               ASSIGN TO 'SSAEARN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EARN-KEY
+               FILE STATUS IS EARNINGS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SOCIAL-SECURITY-FILE.
+           COPY SSRECORD REPLACING ==RECORD-NAME== BY ==SS-RECORD==.
+
+       FD EARNINGS-HISTORY.
+           COPY EARNHIST REPLACING ==EARN-RECORD-NAME== BY
+               ==EARN-RECORD==.
+
+       FD AUDIT-LOG.
+       01 AUDIT-LOG-RECORD.
+           05 AUDIT-LOG-LINE PIC X(180).
+
+       FD AUDIT-SEQ-FILE.
+       01 AUDIT-SEQ-RECORD.
+           05 SEQ-VALUE PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FLAGS.
+           05 FILE-STATUS PIC XX.
+               88 FILE-OK VALUE '00'.
+               88 RECORD-NOT-FOUND VALUE '23'.
+               88 DUPLICATE-KEY VALUE '22'.
+           05 AUDIT-LOG-STATUS PIC XX.
+           05 AUDIT-SEQ-FILE-STATUS PIC XX.
+           05 EARNINGS-FILE-STATUS PIC XX.
+           05 WS-MORE-TRANSACTIONS PIC X VALUE 'Y'.
+               88 NO-MORE-TRANSACTIONS VALUE 'N'.
+           05 WS-NEW-SSN-FLAG PIC X VALUE 'N'.
+               88 NEW-SSN-REQUESTED VALUE 'Y'.
+               88 NO-NEW-SSN-REQUESTED VALUE 'N'.
+           05 WS-LOAD-DONE-FLAG PIC X VALUE 'N'.
+               88 LOAD-DONE VALUE 'Y'.
+
+       01 WS-CHOICE PIC X.
+       01 WS-INPUT-SSN PIC X(11).
+       01 WS-INPUT-TEXT PIC X(15).
+       01 WS-RUN-DATE PIC 9(8).
+       01 WS-AUDIT-SEQ PIC 9(7) VALUE 0.
+       01 WS-AUDIT-OPERATION PIC X(6).
+      * Wide enough for a single transaction that renames, changes
+      * status, AND corrects the SSN all at once: 'NAME->' + 15-char
+      * name (21) + ' STATUS->DECEASED' (18) + ' SSN->NNN-NN-NNNN'
+      * (18) = 57 bytes, with headroom left over.
+       01 WS-AUDIT-DETAIL PIC X(80).
+       01 WS-AUDIT-DETAIL-TEMP PIC X(80).
+       01 WS-OPERATOR-ID PIC X(10).
+       01 WS-OLD-SSN PIC X(9).
+       01 WS-EARN-IDX PIC 9(3).
+
+      * Same generic-key-prefix table SocialSecurity.cbl/SSAInquiry.cbl
+      * use to pull a worker's full EARNINGS-HISTORY into memory - here
+      * it's a transit buffer for re-keying those rows under a
+      * corrected SSN rather than for feeding SSA-BENEFIT-CALC.
+       COPY EARNTBL REPLACING ==EARN-TABLE-NAME==
+           BY ==WS-EARNINGS-TABLE==.
+
+      * Hold area for the old record's contents while the SSN-change
+      * path (PROMPT-FOR-NEW-SSN / CHANGE-SSN-KEY) deletes the old key
+      * and re-writes the record under the new one - REWRITE can't
+      * change an indexed file's key, so this is the DELETE+WRITE path
+      * req008 needs for fixing a mistyped SSN-SERIAL. Plain PIC X
+      * buffer sized to SS-RECORD (117 bytes) rather than another COPY
+      * SSRECORD, which would make every field name in the copybook
+      * ambiguous between SS-RECORD and this hold area.
+       01 WS-HOLD-RECORD PIC X(117).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN I-O SOCIAL-SECURITY-FILE
+           OPEN I-O EARNINGS-HISTORY
+           OPEN EXTEND AUDIT-LOG
+           PERFORM LOAD-AUDIT-SEQUENCE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           DISPLAY 'ENTER OPERATOR ID: ' WITH NO ADVANCING
+           ACCEPT WS-OPERATOR-ID
+           PERFORM UNTIL NO-MORE-TRANSACTIONS
+               PERFORM PROMPT-FOR-TRANSACTION
+               EVALUATE WS-CHOICE
+                   WHEN 'A' WHEN 'a'
+                       PERFORM ADD-RECORD
+                   WHEN 'C' WHEN 'c'
+                       PERFORM CHANGE-RECORD
+                   WHEN 'D' WHEN 'd'
+                       PERFORM DELETE-RECORD
+                   WHEN 'Q' WHEN 'q'
+                       SET NO-MORE-TRANSACTIONS TO TRUE
+                   WHEN OTHER
+                       DISPLAY 'UNRECOGNIZED OPTION: ' WS-CHOICE
+               END-EVALUATE
+           END-PERFORM
+           PERFORM SAVE-AUDIT-SEQUENCE
+           CLOSE SOCIAL-SECURITY-FILE
+           CLOSE EARNINGS-HISTORY
+           CLOSE AUDIT-LOG
+           GOBACK.
+
+      * SSAMSEQ.DAT holds the highest sequence number handed out by any
+      * prior run - a missing/empty file just means this is the first
+      * run ever, so WS-AUDIT-SEQ's VALUE 0 default stands.
+       LOAD-AUDIT-SEQUENCE.
+           OPEN INPUT AUDIT-SEQ-FILE
+           IF AUDIT-SEQ-FILE-STATUS = '00'
+               READ AUDIT-SEQ-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE SEQ-VALUE TO WS-AUDIT-SEQ
+               END-READ
+               CLOSE AUDIT-SEQ-FILE
+           END-IF.
+
+       SAVE-AUDIT-SEQUENCE.
+           OPEN OUTPUT AUDIT-SEQ-FILE
+           MOVE WS-AUDIT-SEQ TO SEQ-VALUE
+           WRITE AUDIT-SEQ-RECORD
+           CLOSE AUDIT-SEQ-FILE.
+
+       PROMPT-FOR-TRANSACTION.
+           DISPLAY ' '
+           DISPLAY 'SSA MAINTENANCE - (A)DD (C)HANGE (D)ELETE (Q)UIT: '
+               WITH NO ADVANCING
+           ACCEPT WS-CHOICE.
+
+       PROMPT-FOR-SSN.
+           DISPLAY 'ENTER SSN AS AAA-GG-SSSS: ' WITH NO ADVANCING
+           ACCEPT WS-INPUT-SSN
+           MOVE WS-INPUT-SSN(1:3) TO SSN-AREA
+           MOVE WS-INPUT-SSN(5:2) TO SSN-GROUP
+           MOVE WS-INPUT-SSN(8:4) TO SSN-SERIAL.
+
+      * New workers start ACTIVE and ELIGIBLE-pending-age, same as
+      * SSA-DATA-GENERATOR's test records - DETERMINE-ELIGIBILITY in
+      * the batch/inquiry programs will correct BENEFIT-STATUS once
+      * the worker's actual age is known.
+       ADD-RECORD.
+           PERFORM PROMPT-FOR-SSN
+           READ SOCIAL-SECURITY-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY 'A RECORD ALREADY EXISTS FOR THAT SSN - '
+                       'USE CHANGE INSTEAD.'
+           END-READ
+           IF FILE-OK
+               DISPLAY 'SSN ALREADY ON FILE - ADD REJECTED'
+           ELSE
+               DISPLAY 'LAST NAME: ' WITH NO ADVANCING
+               ACCEPT LAST-NAME
+               DISPLAY 'FIRST NAME: ' WITH NO ADVANCING
+               ACCEPT FIRST-NAME
+               DISPLAY 'MIDDLE INITIAL: ' WITH NO ADVANCING
+               ACCEPT MIDDLE-INIT
+               DISPLAY 'DATE OF BIRTH (MMDDYY): ' WITH NO ADVANCING
+               ACCEPT WS-INPUT-SSN(1:6)
+               MOVE WS-INPUT-SSN(1:2) TO DOB-MM
+               MOVE WS-INPUT-SSN(3:2) TO DOB-DD
+               MOVE WS-INPUT-SSN(5:2) TO DOB-YY
+               SET ACTIVE TO TRUE
+               SET ELIGIBLE TO TRUE
+               MOVE SPACES TO SUSPEND-REASON
+               MOVE 0 TO SUSPEND-DATE
+               MOVE SPACES TO BENEFICIARY-NAME BENEFICIARY-RELATIONSHIP
+               MOVE 0 TO DATE-OF-DEATH
+               WRITE SS-RECORD
+                   INVALID KEY
+                       DISPLAY 'ERROR ADDING RECORD - STATUS '
+                           FILE-STATUS
+                   NOT INVALID KEY
+                       MOVE 'ADD' TO WS-AUDIT-OPERATION
+                       MOVE 'NEW RECORD ADDED' TO WS-AUDIT-DETAIL
+                       PERFORM WRITE-AUDIT-LOG-ENTRY
+                       DISPLAY 'RECORD ADDED.'
+               END-WRITE
+           END-IF.
+
+       CHANGE-RECORD.
+           PERFORM PROMPT-FOR-SSN
+           READ SOCIAL-SECURITY-FILE
+               INVALID KEY
+                   DISPLAY 'NO RECORD ON FILE FOR THAT SSN'
+               NOT INVALID KEY
+                   PERFORM APPLY-CHANGES
+                   PERFORM PROMPT-FOR-NEW-SSN
+                   IF NEW-SSN-REQUESTED
+                       PERFORM CHANGE-SSN-KEY
+                   ELSE
+                       REWRITE SS-RECORD
+                           INVALID KEY
+                               DISPLAY 'ERROR REWRITING RECORD - '
+                                   'STATUS ' FILE-STATUS
+                           NOT INVALID KEY
+                               MOVE 'CHANGE' TO WS-AUDIT-OPERATION
+                               PERFORM WRITE-AUDIT-LOG-ENTRY
+                               DISPLAY 'RECORD UPDATED.'
+                       END-REWRITE
+                   END-IF
+           END-READ.
+
+      * LAST-NAME and RECORD-STATUS are the fields most likely to need
+      * correction after a worker is on file - a misspelled name, or
+      * a status change to DECEASED/SUSPENDED. WS-AUDIT-DETAIL records
+      * what actually changed so the audit entry shows more than just
+      * the unchanged LAST-NAME on a status-only update.
+       APPLY-CHANGES.
+           MOVE SPACES TO WS-AUDIT-DETAIL
+           DISPLAY 'LAST NAME [' LAST-NAME '] (BLANK = NO CHANGE): '
+               WITH NO ADVANCING
+           MOVE SPACES TO WS-INPUT-TEXT
+           ACCEPT WS-INPUT-TEXT
+           IF WS-INPUT-TEXT NOT = SPACES
+               MOVE WS-INPUT-TEXT TO LAST-NAME
+               STRING 'NAME->' LAST-NAME
+                   DELIMITED BY SIZE INTO WS-AUDIT-DETAIL
+           END-IF
+      * Each status branch below appends to whatever WS-AUDIT-DETAIL
+      * already holds via a temp copy - STRING can't safely read and
+      * write the same receiving field in one statement.
+           DISPLAY 'RECORD STATUS [' RECORD-STATUS
+               '] A=ACTIVE D=DECEASED S=SUSPENDED (BLANK = NO CHANGE): '
+               WITH NO ADVANCING
+           ACCEPT WS-CHOICE
+           EVALUATE WS-CHOICE
+               WHEN 'A' WHEN 'a'
+                   SET ACTIVE TO TRUE
+                   MOVE SPACES TO SUSPEND-REASON
+                   MOVE 0 TO SUSPEND-DATE
+                   MOVE SPACES TO BENEFICIARY-NAME
+                       BENEFICIARY-RELATIONSHIP
+                   MOVE 0 TO DATE-OF-DEATH
+                   MOVE WS-AUDIT-DETAIL TO WS-AUDIT-DETAIL-TEMP
+                   STRING WS-AUDIT-DETAIL-TEMP DELIMITED BY SPACE
+                       ' STATUS->ACTIVE' DELIMITED BY SIZE
+                       INTO WS-AUDIT-DETAIL
+               WHEN 'D' WHEN 'd'
+                   SET DECEASED TO TRUE
+                   PERFORM PROMPT-FOR-SURVIVOR-DATA
+                   MOVE WS-AUDIT-DETAIL TO WS-AUDIT-DETAIL-TEMP
+                   STRING WS-AUDIT-DETAIL-TEMP DELIMITED BY SPACE
+                       ' STATUS->DECEASED' DELIMITED BY SIZE
+                       INTO WS-AUDIT-DETAIL
+               WHEN 'S' WHEN 's'
+                   SET SUSPENDED TO TRUE
+                   PERFORM PROMPT-FOR-SUSPEND-DATA
+                   MOVE WS-AUDIT-DETAIL TO WS-AUDIT-DETAIL-TEMP
+                   STRING WS-AUDIT-DETAIL-TEMP DELIMITED BY SPACE
+                       ' STATUS->SUSPENDED' DELIMITED BY SIZE
+                       INTO WS-AUDIT-DETAIL
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      * Asked for every time CHANGE-RECORD runs, since marking someone
+      * DECEASED through this program (rather than via the data
+      * generator's hardcoded test records) needs the accompanying
+      * beneficiary data or CALCULATE-SURVIVOR-BENEFIT's EVALUATE
+      * BENEFICIARY-RELATIONSHIP falls to WHEN OTHER and pays nothing.
+       PROMPT-FOR-SURVIVOR-DATA.
+           DISPLAY 'BENEFICIARY NAME: ' WITH NO ADVANCING
+           ACCEPT BENEFICIARY-NAME
+           DISPLAY 'BENEFICIARY RELATIONSHIP (SPOUSE/CHILD/OTHER): '
+               WITH NO ADVANCING
+           ACCEPT BENEFICIARY-RELATIONSHIP
+           DISPLAY 'DATE OF DEATH (CCYYMMDD): ' WITH NO ADVANCING
+           ACCEPT DATE-OF-DEATH.
+
+      * Asked every time a record moves to SUSPENDED so the report's
+      * SUSPENDED RECORDS section doesn't print a blank reason/date.
+       PROMPT-FOR-SUSPEND-DATA.
+           DISPLAY 'SUSPEND REASON: ' WITH NO ADVANCING
+           ACCEPT SUSPEND-REASON
+           DISPLAY 'SUSPEND DATE (CCYYMMDD): ' WITH NO ADVANCING
+           ACCEPT SUSPEND-DATE.
+
+      * REWRITE can't change an indexed file's RECORD KEY, so fixing a
+      * mistyped SSN-SERIAL needs a DELETE of the old key followed by a
+      * WRITE under the new one, carrying every other field across
+      * unchanged via WS-HOLD-RECORD.
+       PROMPT-FOR-NEW-SSN.
+           DISPLAY 'NEW SSN AS AAA-GG-SSSS (BLANK = NO CHANGE): '
+               WITH NO ADVANCING
+           MOVE SPACES TO WS-INPUT-SSN
+           ACCEPT WS-INPUT-SSN
+           IF WS-INPUT-SSN = SPACES
+               SET NO-NEW-SSN-REQUESTED TO TRUE
+           ELSE
+               SET NEW-SSN-REQUESTED TO TRUE
+           END-IF.
+
+      * Guard against a duplicate new SSN the same way ADD-RECORD
+      * guards against one, and do it BEFORE the DELETE below - once
+      * the old-key record is deleted there is no going back except
+      * from WS-HOLD-RECORD, and that buffer is only good for
+      * restoring the original record, not for detecting a collision
+      * with some other worker who already owns the new SSN.
+       CHANGE-SSN-KEY.
+           MOVE SSN-DATA TO WS-OLD-SSN
+           MOVE SS-RECORD TO WS-HOLD-RECORD
+           MOVE WS-INPUT-SSN(1:3) TO SSN-AREA
+           MOVE WS-INPUT-SSN(5:2) TO SSN-GROUP
+           MOVE WS-INPUT-SSN(8:4) TO SSN-SERIAL
+           READ SOCIAL-SECURITY-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY 'A RECORD ALREADY EXISTS FOR THAT SSN - '
+                       'SSN CHANGE REJECTED.'
+           END-READ
+           IF FILE-OK
+               DISPLAY 'NEW SSN ALREADY ON FILE - SSN CHANGE REJECTED'
+               MOVE WS-HOLD-RECORD TO SS-RECORD
+           ELSE
+               MOVE WS-HOLD-RECORD TO SS-RECORD
+               DELETE SOCIAL-SECURITY-FILE RECORD
+                   INVALID KEY
+                       DISPLAY 'ERROR DELETING OLD SSN - STATUS '
+                           FILE-STATUS
+                   NOT INVALID KEY
+                       MOVE WS-HOLD-RECORD TO SS-RECORD
+                       MOVE WS-INPUT-SSN(1:3) TO SSN-AREA
+                       MOVE WS-INPUT-SSN(5:2) TO SSN-GROUP
+                       MOVE WS-INPUT-SSN(8:4) TO SSN-SERIAL
+                       WRITE SS-RECORD
+                           INVALID KEY
+                               DISPLAY
+                                   'ERROR WRITING NEW SSN - STATUS '
+                                   FILE-STATUS
+                           NOT INVALID KEY
+                               PERFORM REKEY-EARNINGS-HISTORY
+                               MOVE 'CHANGE' TO WS-AUDIT-OPERATION
+                               MOVE WS-AUDIT-DETAIL
+                                   TO WS-AUDIT-DETAIL-TEMP
+                               STRING WS-AUDIT-DETAIL-TEMP
+                                       DELIMITED BY SPACE
+                                   ' SSN->' SSN-AREA '-' SSN-GROUP '-'
+                                   SSN-SERIAL DELIMITED BY SIZE
+                                   INTO WS-AUDIT-DETAIL
+                               PERFORM WRITE-AUDIT-LOG-ENTRY
+                               DISPLAY 'RECORD UPDATED UNDER NEW SSN.'
+                       END-WRITE
+               END-DELETE
+           END-IF.
+
+      * An SSN correction would otherwise orphan the worker's earnings
+      * history under the old (wrong) key forever, leaving
+      * COMPUTE-AIME-AND-PIA seeing zero years on file for them from
+      * then on. Pulls every EARN-RECORD under WS-OLD-SSN into
+      * WS-EARNINGS-TABLE, deletes each as found, then re-writes them
+      * under the now-current SSN-DATA.
+       REKEY-EARNINGS-HISTORY.
+           PERFORM PURGE-EARNINGS-FOR-OLD-SSN
+           PERFORM VARYING WS-EARN-IDX FROM 1 BY 1
+               UNTIL WS-EARN-IDX > ET-COUNT
+               MOVE SSN-DATA TO EARN-SSN
+               MOVE ET-YEAR(WS-EARN-IDX) TO EARN-YEAR
+               MOVE ET-AMOUNT(WS-EARN-IDX) TO EARN-AMOUNT
+               WRITE EARN-RECORD
+                   INVALID KEY
+                       DISPLAY 'ERROR REKEYING EARNINGS ROW - STATUS '
+                           EARNINGS-FILE-STATUS
+               END-WRITE
+           END-PERFORM.
+
+      * Shared by the SSN-change path (which needs the deleted rows'
+      * years/amounts preserved in WS-EARNINGS-TABLE to re-write under
+      * the new SSN) and DELETE-RECORD (which just discards them) - in
+      * both cases every EARNINGS-HISTORY row for WS-OLD-SSN is
+      * located via the same generic-key START/READ NEXT pattern used
+      * to load the table elsewhere, then removed.
+       PURGE-EARNINGS-FOR-OLD-SSN.
+           MOVE 0 TO ET-COUNT
+           MOVE WS-OLD-SSN TO EARN-SSN
+           START EARNINGS-HISTORY KEY IS EQUAL TO EARN-SSN
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM DELETE-EARNINGS-FOR-OLD-SSN
+           END-START.
+
+       DELETE-EARNINGS-FOR-OLD-SSN.
+           MOVE 'N' TO WS-LOAD-DONE-FLAG
+           PERFORM UNTIL LOAD-DONE
+               READ EARNINGS-HISTORY NEXT RECORD
+                   AT END
+                       SET LOAD-DONE TO TRUE
+                   NOT AT END
+                       IF EARN-SSN NOT = WS-OLD-SSN
+                           SET LOAD-DONE TO TRUE
+                       ELSE
+                           IF ET-COUNT < 75
+                               ADD 1 TO ET-COUNT
+                               MOVE EARN-YEAR TO ET-YEAR(ET-COUNT)
+                               MOVE EARN-AMOUNT TO ET-AMOUNT(ET-COUNT)
+                           END-IF
+                           DELETE EARNINGS-HISTORY RECORD
+                               INVALID KEY
+                                   DISPLAY
+                                       'ERROR DELETING EARNINGS ROW - '
+                                       'STATUS ' EARNINGS-FILE-STATUS
+                           END-DELETE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      * Also purges this worker's EARNINGS-HISTORY rows - otherwise a
+      * later ADD-RECORD reusing the same SSN for a different person
+      * would silently inherit the deleted worker's earnings (ADD only
+      * checks SSAFILE.DAT for a duplicate key, not SSAEARN.DAT).
+       DELETE-RECORD.
+           PERFORM PROMPT-FOR-SSN
+           READ SOCIAL-SECURITY-FILE
+               INVALID KEY
+                   DISPLAY 'NO RECORD ON FILE FOR THAT SSN'
+               NOT INVALID KEY
+                   MOVE SSN-DATA TO WS-OLD-SSN
+                   DELETE SOCIAL-SECURITY-FILE RECORD
+                       INVALID KEY
+                           DISPLAY 'ERROR DELETING RECORD - STATUS '
+                               FILE-STATUS
+                       NOT INVALID KEY
+                           PERFORM PURGE-EARNINGS-FOR-OLD-SSN
+                           MOVE 'DELETE' TO WS-AUDIT-OPERATION
+                           MOVE 'RECORD DELETED' TO WS-AUDIT-DETAIL
+                           PERFORM WRITE-AUDIT-LOG-ENTRY
+                           DISPLAY 'RECORD DELETED.'
+                   END-DELETE
+           END-READ.
+
+      * Captures who (WS-OPERATOR-ID, prompted once at session start)
+      * made the change and what changed (WS-AUDIT-DETAIL, set by the
+      * caller before this is performed) and when (WS-RUN-DATE) -
+      * req008's "who changed what field and when" requirement.
+       WRITE-AUDIT-LOG-ENTRY.
+           ADD 1 TO WS-AUDIT-SEQ
+           STRING 'AUD-' WS-AUDIT-SEQ ' ' WS-RUN-DATE
+               ' OPERATOR=' WS-OPERATOR-ID
+               ' OP=' WS-AUDIT-OPERATION
+               ' SSN=' SSN-AREA '-' SSN-GROUP '-' SSN-SERIAL
+               ' NAME=' LAST-NAME
+               ' DETAIL=' WS-AUDIT-DETAIL
+               INTO AUDIT-LOG-LINE
+           WRITE AUDIT-LOG-RECORD
+           IF AUDIT-LOG-STATUS NOT = '00'
+               DISPLAY 'Error writing to audit log: '
+                   AUDIT-LOG-STATUS.
