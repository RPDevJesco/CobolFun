@@ -0,0 +1,242 @@
+******************************************************************
+      * Program: SSA-STATEMENT
+      * Purpose: Per-worker annual earnings statement extract -
+      *          reads SOCIAL-SECURITY-FILE and the EARNINGS-HISTORY
+      *          file together and produces one statement section per
+      *          SSN, the same way the real SSA mails a yearly
+      *          Social Security Statement.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SSA-STATEMENT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIAL-SECURITY-FILE
+               ASSIGN TO 'SSAFILE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS SSN-DATA
+               FILE STATUS IS FILE-STATUS.
+
+           SELECT EARNINGS-HISTORY
+               ASSIGN TO 'SSAEARN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EARN-KEY
+               FILE STATUS IS EARNINGS-FILE-STATUS.
+
+           SELECT STATEMENT-REPORT
+               ASSIGN TO 'SSASTMT.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SOCIAL-SECURITY-FILE.
+           COPY SSRECORD REPLACING ==RECORD-NAME== BY ==SS-RECORD==.
+
+       FD EARNINGS-HISTORY.
+           COPY EARNHIST REPLACING ==EARN-RECORD-NAME== BY
+               ==EARN-RECORD==.
+
+       FD STATEMENT-REPORT.
+       01 STATEMENT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FLAGS.
+           05 EOF-FLAG PIC X VALUE 'N'.
+               88 END-OF-FILE VALUE 'Y'.
+           05 FILE-STATUS PIC XX.
+           05 EARNINGS-FILE-STATUS PIC XX.
+           05 REPORT-STATUS PIC XX.
+           05 WS-LOAD-DONE-FLAG PIC X VALUE 'N'.
+               88 LOAD-DONE VALUE 'Y'.
+           05 WS-DOB-VALID-FLAG PIC X VALUE 'Y'.
+               88 DOB-IS-VALID VALUE 'Y'.
+               88 DOB-IS-INVALID VALUE 'N'.
+
+       01 WS-LOAD-SSN PIC X(9).
+       01 WS-DOB-CHECK-RESULT.
+           05 WS-DOB-CHECK-FLAG PIC X.
+           05 WS-DOB-CHECK-REASON PIC X(20).
+       01 WS-RUN-DATE PIC 9(8).
+       01 WS-IDX PIC 9(3).
+
+       01 WS-CALCULATION-FIELDS.
+           05 WS-BENEFIT-BASE PIC 9(7)V99.
+           05 WS-AGE PIC 99.
+           05 WS-FULL-RETIREMENT-AGE PIC 99.
+
+       01 WS-BENEFIT-RESULTS.
+           05 WS-RESULT-AGE-YEARS PIC 99.
+           05 WS-RESULT-FRA-YEARS PIC 99.
+           05 WS-RESULT-BENEFIT-AMOUNT PIC 9(7)V99.
+
+       COPY EARNTBL REPLACING ==EARN-TABLE-NAME==
+           BY ==WS-EARNINGS-TABLE==.
+
+       01 WS-BANNER-LINE PIC X(80) VALUE ALL '='.
+
+       01 WS-EARNINGS-DETAIL-LINE.
+           05 FILLER PIC X(8) VALUE SPACES.
+           05 ED-YEAR PIC 9(4).
+           05 FILLER PIC X(6) VALUE SPACES.
+           05 ED-AMOUNT PIC $$$,$$$,$$9.99.
+           05 FILLER PIC X(40) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM INITIALIZATION
+           PERFORM PROCESS-RECORDS UNTIL END-OF-FILE
+           PERFORM CLEANUP
+           GOBACK.
+
+       INITIALIZATION.
+           OPEN INPUT SOCIAL-SECURITY-FILE
+           OPEN INPUT EARNINGS-HISTORY
+           OPEN OUTPUT STATEMENT-REPORT
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+
+       PROCESS-RECORDS.
+           READ SOCIAL-SECURITY-FILE
+               AT END SET END-OF-FILE TO TRUE
+               NOT AT END
+                   PERFORM LOAD-EARNINGS-HISTORY
+                   PERFORM WRITE-STATEMENT
+           END-READ.
+
+      * Generic-key search: EARN-SSN is the leading part of the
+      * composite EARN-KEY, so a START/READ NEXT pass bounded by the
+      * SSN collects every year of this worker's earnings history.
+       LOAD-EARNINGS-HISTORY.
+           MOVE 0 TO ET-COUNT
+           MOVE SSN-DATA TO EARN-SSN
+           START EARNINGS-HISTORY KEY IS EQUAL TO EARN-SSN
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM READ-EARNINGS-FOR-WORKER
+           END-START.
+
+       READ-EARNINGS-FOR-WORKER.
+           MOVE SSN-DATA TO WS-LOAD-SSN
+           MOVE 'N' TO WS-LOAD-DONE-FLAG
+           PERFORM UNTIL LOAD-DONE
+               READ EARNINGS-HISTORY NEXT RECORD
+                   AT END
+                       SET LOAD-DONE TO TRUE
+                   NOT AT END
+                       IF EARN-SSN NOT = WS-LOAD-SSN
+                           SET LOAD-DONE TO TRUE
+                       ELSE
+                           IF ET-COUNT < 75
+                               ADD 1 TO ET-COUNT
+                               MOVE EARN-YEAR TO ET-YEAR(ET-COUNT)
+                               MOVE EARN-AMOUNT TO ET-AMOUNT(ET-COUNT)
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       WRITE-STATEMENT.
+           WRITE STATEMENT-LINE FROM WS-BANNER-LINE
+           MOVE SPACES TO STATEMENT-LINE
+           STRING 'SOCIAL SECURITY STATEMENT FOR: ' LAST-NAME ', '
+               FIRST-NAME ' ' MIDDLE-INIT
+               DELIMITED BY SIZE INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           MOVE SPACES TO STATEMENT-LINE
+           STRING 'SSN: ' SSN-AREA '-' SSN-GROUP '-' SSN-SERIAL
+               '   DOB: ' DOB-MM '/' DOB-DD '/' DOB-YY
+               DELIMITED BY SIZE INTO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           WRITE STATEMENT-LINE FROM WS-BANNER-LINE
+
+           MOVE SPACES TO STATEMENT-LINE
+           MOVE 'YEAR-BY-YEAR EARNINGS ON RECORD:' TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > ET-COUNT
+               MOVE ET-YEAR(WS-IDX) TO ED-YEAR
+               MOVE ET-AMOUNT(WS-IDX) TO ED-AMOUNT
+               WRITE STATEMENT-LINE FROM WS-EARNINGS-DETAIL-LINE
+           END-PERFORM
+           IF ET-COUNT = 0
+               MOVE '    NO EARNINGS ON RECORD' TO STATEMENT-LINE
+               WRITE STATEMENT-LINE
+           END-IF
+
+           MOVE SPACES TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           EVALUATE TRUE
+               WHEN DECEASED
+                   MOVE SPACES TO STATEMENT-LINE
+                   STRING 'ON FILE AS DECEASED - SURVIVOR BENEFIT '
+                       'BENEFICIARY: ' BENEFICIARY-NAME
+                       DELIMITED BY SIZE INTO STATEMENT-LINE
+                   WRITE STATEMENT-LINE
+               WHEN SUSPENDED
+                   MOVE SPACES TO STATEMENT-LINE
+                   STRING 'BENEFITS CURRENTLY SUSPENDED - REASON: '
+                       SUSPEND-REASON
+                       DELIMITED BY SIZE INTO STATEMENT-LINE
+                   WRITE STATEMENT-LINE
+               WHEN OTHER
+                   PERFORM VALIDATE-DOB
+                   IF DOB-IS-INVALID
+                       MOVE SPACES TO STATEMENT-LINE
+                       STRING 'INVALID DATE OF BIRTH ON FILE ('
+                           WS-DOB-CHECK-REASON
+                           ') - ESTIMATE NOT AVAILABLE. SEE NIGHTLY'
+                           DELIMITED BY SIZE INTO STATEMENT-LINE
+                       WRITE STATEMENT-LINE
+                       MOVE '    REJECT REPORT.' TO STATEMENT-LINE
+                       WRITE STATEMENT-LINE
+                   ELSE
+                       PERFORM CALCULATE-ESTIMATED-BENEFIT
+                       MOVE SPACES TO STATEMENT-LINE
+                       STRING 'CURRENT AGE: ' WS-AGE
+                           '   FULL RETIREMENT AGE: '
+                           WS-FULL-RETIREMENT-AGE
+                           DELIMITED BY SIZE INTO STATEMENT-LINE
+                       WRITE STATEMENT-LINE
+                       MOVE SPACES TO STATEMENT-LINE
+                       STRING
+                           'ESTIMATED MONTHLY BENEFIT AT CURRENT AGE: '
+                           WS-BENEFIT-BASE
+                           DELIMITED BY SIZE INTO STATEMENT-LINE
+                       WRITE STATEMENT-LINE
+                   END-IF
+           END-EVALUATE
+           WRITE STATEMENT-LINE FROM WS-BANNER-LINE
+           MOVE SPACES TO STATEMENT-LINE
+           WRITE STATEMENT-LINE.
+
+      * Same SSA-DOB-CHECK subprogram the batch and SSA-INQUIRY use -
+      * a record the nightly run would route to SSAREJ.DAT must not
+      * produce a fabricated age/benefit estimate in the mailed
+      * statement either.
+       VALIDATE-DOB.
+           CALL 'SSA-DOB-CHECK' USING SS-RECORD WS-DOB-CHECK-RESULT
+           IF WS-DOB-CHECK-FLAG = 'Y'
+               SET DOB-IS-VALID TO TRUE
+           ELSE
+               SET DOB-IS-INVALID TO TRUE
+           END-IF.
+
+       CALCULATE-ESTIMATED-BENEFIT.
+           CALL 'SSA-BENEFIT-CALC' USING SS-RECORD WS-RUN-DATE
+               WS-BENEFIT-RESULTS WS-EARNINGS-TABLE
+           MOVE WS-RESULT-AGE-YEARS TO WS-AGE
+           MOVE WS-RESULT-FRA-YEARS TO WS-FULL-RETIREMENT-AGE
+           MOVE WS-RESULT-BENEFIT-AMOUNT TO WS-BENEFIT-BASE.
+
+       CLEANUP.
+           CLOSE SOCIAL-SECURITY-FILE
+           CLOSE EARNINGS-HISTORY
+           CLOSE STATEMENT-REPORT.
