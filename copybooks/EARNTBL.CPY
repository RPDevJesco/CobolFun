@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: EARNTBL
+      * Purpose: In-memory table of one worker's EARNINGS-HISTORY
+      *          records, loaded by a keyed START/READ NEXT pass over
+      *          SSAEARN.DAT and passed to SSA-BENEFIT-CALC so the AIME
+      *          top-35-years average is computed in one shared place.
+      *          75 years is generous headroom over any real working
+      *          lifetime - SSA-BENEFIT-CALC only ever needs the top 35.
+      *          COPY ... REPLACING ==EARN-TABLE-NAME== BY <name>.
+      ******************************************************************
+       01 EARN-TABLE-NAME.
+           05 ET-COUNT PIC 9(3) VALUE 0.
+           05 ET-ENTRY OCCURS 75 TIMES.
+               10 ET-YEAR PIC 9(4).
+               10 ET-AMOUNT PIC 9(7)V99.
