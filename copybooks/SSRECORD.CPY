@@ -0,0 +1,37 @@
+      ******************************************************************
+      * Copybook: SSRECORD
+      * Purpose: Shared SS-RECORD layout for SSAFILE.DAT (indexed
+      *          master). COPY ... REPLACING ==RECORD-NAME== BY <name>
+      *          into an FD to pick up the master record under a
+      *          program-local record name.
+      ******************************************************************
+       01 RECORD-NAME.
+           05 SSN-DATA.
+               10 SSN-AREA PIC X(3).
+               10 SSN-GROUP PIC X(2).
+               10 SSN-SERIAL PIC X(4).
+           05 NAME-DATA.
+               10 LAST-NAME PIC X(15).
+               10 FIRST-NAME PIC X(10).
+               10 MIDDLE-INIT PIC X.
+           05 DOB.
+               10 DOB-YY PIC 99.
+               10 DOB-MM PIC 99.
+               10 DOB-DD PIC 99.
+           05 STATUS-FLAGS.
+               10 RECORD-STATUS PIC X.
+                   88 ACTIVE VALUE 'A'.
+                   88 DECEASED VALUE 'D'.
+                   88 SUSPENDED VALUE 'S'.
+               10 BENEFIT-STATUS PIC X.
+                   88 RECEIVING VALUE 'R'.
+                   88 ELIGIBLE VALUE 'E'.
+                   88 INELIGIBLE VALUE 'I'.
+           05 SUSPEND-DATA.
+               10 SUSPEND-REASON PIC X(20).
+               10 SUSPEND-DATE PIC 9(8).
+           05 SURVIVOR-DATA.
+               10 BENEFICIARY-NAME PIC X(25).
+               10 BENEFICIARY-RELATIONSHIP PIC X(10).
+               10 DATE-OF-DEATH PIC 9(8).
+           05 FILLER PIC X(3).
