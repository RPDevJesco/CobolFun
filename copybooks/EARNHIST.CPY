@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: EARNHIST
+      * Purpose: Shared earnings-history record layout for SSAEARN.DAT
+      *          (indexed, keyed by SSN + YEAR - unbounded years per
+      *          worker). COPY ... REPLACING ==EARN-RECORD-NAME== BY
+      *          <name> into an FD to pick up the master record under
+      *          a program-local record name.
+      ******************************************************************
+       01 EARN-RECORD-NAME.
+           05 EARN-KEY.
+               10 EARN-SSN PIC X(9).
+               10 EARN-YEAR PIC 9(4).
+           05 EARN-AMOUNT PIC 9(7)V99.
