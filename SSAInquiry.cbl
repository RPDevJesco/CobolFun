@@ -0,0 +1,241 @@
+******************************************************************
+      * Program: SSA-INQUIRY
+      * Purpose: Keyed lookup against SSAFILE.DAT for a single SSN -
+      *          answers "what's my current benefit" without waiting
+      *          on the nightly SSA-SIMULATION batch run.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SSA-INQUIRY.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOCIAL-SECURITY-FILE
+               ASSIGN TO 'SSAFILE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS SSN-DATA
+               FILE STATUS IS FILE-STATUS.
+
+           SELECT EARNINGS-HISTORY
+               ASSIGN TO 'SSAEARN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EARN-KEY
+               FILE STATUS IS EARNINGS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SOCIAL-SECURITY-FILE.
+           COPY SSRECORD REPLACING ==RECORD-NAME== BY ==SS-RECORD==.
+
+       FD EARNINGS-HISTORY.
+           COPY EARNHIST REPLACING ==EARN-RECORD-NAME== BY
+               ==EARN-RECORD==.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FLAGS.
+           05 FILE-STATUS PIC XX.
+               88 FILE-OK VALUE '00'.
+               88 RECORD-NOT-FOUND VALUE '23'.
+           05 EARNINGS-FILE-STATUS PIC XX.
+           05 WS-MORE-LOOKUPS PIC X VALUE 'Y'.
+               88 NO-MORE-LOOKUPS VALUE 'N'.
+           05 WS-LOAD-DONE-FLAG PIC X VALUE 'N'.
+               88 LOAD-DONE VALUE 'Y'.
+           05 WS-DOB-VALID-FLAG PIC X VALUE 'Y'.
+               88 DOB-IS-VALID VALUE 'Y'.
+               88 DOB-IS-INVALID VALUE 'N'.
+
+       01 WS-INPUT-SSN PIC X(11).
+       01 WS-LOAD-SSN PIC X(9).
+       01 WS-DOB-CHECK-RESULT.
+           05 WS-DOB-CHECK-FLAG PIC X.
+           05 WS-DOB-CHECK-REASON PIC X(20).
+
+       01 WS-CALCULATION-FIELDS.
+           05 WS-BENEFIT-BASE PIC 9(7)V99.
+           05 WS-AGE PIC 99.
+           05 WS-FULL-RETIREMENT-AGE PIC 99.
+           05 WS-IDX PIC 99.
+
+       01 WS-RUN-DATE PIC 9(8).
+
+       01 WS-BENEFIT-RESULTS.
+           05 WS-RESULT-AGE-YEARS PIC 99.
+           05 WS-RESULT-FRA-YEARS PIC 99.
+           05 WS-RESULT-BENEFIT-AMOUNT PIC 9(7)V99.
+
+       COPY EARNTBL REPLACING ==EARN-TABLE-NAME==
+           BY ==WS-EARNINGS-TABLE==.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT SOCIAL-SECURITY-FILE
+           OPEN INPUT EARNINGS-HISTORY
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           PERFORM UNTIL NO-MORE-LOOKUPS
+               PERFORM PROMPT-FOR-SSN
+               IF NOT NO-MORE-LOOKUPS
+                   PERFORM LOOKUP-AND-DISPLAY
+               END-IF
+           END-PERFORM
+           CLOSE SOCIAL-SECURITY-FILE
+           CLOSE EARNINGS-HISTORY
+           GOBACK.
+
+       PROMPT-FOR-SSN.
+           DISPLAY 'ENTER SSN AS AAA-GG-SSSS (OR END TO QUIT): '
+               WITH NO ADVANCING
+           ACCEPT WS-INPUT-SSN
+           IF WS-INPUT-SSN = 'END' OR WS-INPUT-SSN = 'end'
+               SET NO-MORE-LOOKUPS TO TRUE
+           END-IF.
+
+       LOOKUP-AND-DISPLAY.
+           MOVE WS-INPUT-SSN(1:3) TO SSN-AREA
+           MOVE WS-INPUT-SSN(5:2) TO SSN-GROUP
+           MOVE WS-INPUT-SSN(8:4) TO SSN-SERIAL
+           READ SOCIAL-SECURITY-FILE
+               KEY IS SSN-DATA
+               INVALID KEY
+                   DISPLAY 'NO RECORD ON FILE FOR SSN ' WS-INPUT-SSN
+               NOT INVALID KEY
+                   IF SUSPENDED
+                       PERFORM DISPLAY-SUSPENDED-RESULT
+                   ELSE
+                       IF DECEASED
+                           PERFORM DISPLAY-INQUIRY-RESULT
+                       ELSE
+                           PERFORM VALIDATE-DOB
+                           IF DOB-IS-INVALID
+                               PERFORM DISPLAY-DOB-REJECT
+                           ELSE
+                               PERFORM CALCULATE-CURRENT-BENEFIT
+                               PERFORM DISPLAY-INQUIRY-RESULT
+                           END-IF
+                       END-IF
+                   END-IF
+           END-READ.
+
+      * Same SSA-DOB-CHECK subprogram the batch uses - a record that
+      * the nightly run routes to SSAREJ.DAT (all-zero DOB, a DOB-MM
+      * out of 1-12, or a day that doesn't exist in that month) must
+      * not still produce a fabricated age/benefit figure here just
+      * because it's being looked up online instead.
+       VALIDATE-DOB.
+           CALL 'SSA-DOB-CHECK' USING SS-RECORD WS-DOB-CHECK-RESULT
+           IF WS-DOB-CHECK-FLAG = 'Y'
+               SET DOB-IS-VALID TO TRUE
+           ELSE
+               SET DOB-IS-INVALID TO TRUE
+           END-IF.
+
+       DISPLAY-DOB-REJECT.
+           DISPLAY ' '
+           DISPLAY '--- SOCIAL SECURITY INQUIRY RESULT ---'
+           DISPLAY 'SSN    : ' SSN-AREA '-' SSN-GROUP '-' SSN-SERIAL
+           DISPLAY 'NAME   : ' LAST-NAME ', ' FIRST-NAME ' '
+               MIDDLE-INIT
+           DISPLAY 'THIS RECORD HAS AN INVALID DATE OF BIRTH ('
+               WS-DOB-CHECK-REASON ') AND CANNOT BE PROCESSED - SEE'
+           DISPLAY 'THE SYSTEM OF RECORD / NIGHTLY REJECT REPORT.'
+           DISPLAY '---------------------------------------'.
+
+      * Generic-key search: EARN-SSN is the leading part of the
+      * composite EARN-KEY, so a START/READ NEXT pass bounded by the
+      * SSN positions every year of this worker's earnings history
+      * into WS-EARNINGS-TABLE for SSA-BENEFIT-CALC's AIME average.
+       LOAD-EARNINGS-HISTORY.
+           MOVE 0 TO ET-COUNT
+           MOVE SSN-DATA TO EARN-SSN
+           START EARNINGS-HISTORY KEY IS EQUAL TO EARN-SSN
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM READ-EARNINGS-FOR-WORKER
+           END-START.
+
+       READ-EARNINGS-FOR-WORKER.
+           MOVE SSN-DATA TO WS-LOAD-SSN
+           MOVE 'N' TO WS-LOAD-DONE-FLAG
+           PERFORM UNTIL LOAD-DONE
+               READ EARNINGS-HISTORY NEXT RECORD
+                   AT END
+                       SET LOAD-DONE TO TRUE
+                   NOT AT END
+                       IF EARN-SSN NOT = WS-LOAD-SSN
+                           SET LOAD-DONE TO TRUE
+                       ELSE
+                           IF ET-COUNT < 75
+                               ADD 1 TO ET-COUNT
+                               MOVE EARN-YEAR TO ET-YEAR(ET-COUNT)
+                               MOVE EARN-AMOUNT TO ET-AMOUNT(ET-COUNT)
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       CALCULATE-CURRENT-BENEFIT.
+           PERFORM LOAD-EARNINGS-HISTORY
+           CALL 'SSA-BENEFIT-CALC' USING SS-RECORD WS-RUN-DATE
+               WS-BENEFIT-RESULTS WS-EARNINGS-TABLE
+           MOVE WS-RESULT-AGE-YEARS TO WS-AGE
+           MOVE WS-RESULT-FRA-YEARS TO WS-FULL-RETIREMENT-AGE
+           MOVE WS-RESULT-BENEFIT-AMOUNT TO WS-BENEFIT-BASE
+           PERFORM DETERMINE-ELIGIBILITY.
+
+       DETERMINE-ELIGIBILITY.
+           IF NOT RECEIVING
+               IF WS-AGE >= 62
+                   SET ELIGIBLE TO TRUE
+               ELSE
+                   SET INELIGIBLE TO TRUE
+               END-IF
+           END-IF.
+
+       DISPLAY-INQUIRY-RESULT.
+           DISPLAY ' '
+           DISPLAY '--- SOCIAL SECURITY INQUIRY RESULT ---'
+           DISPLAY 'SSN    : ' SSN-AREA '-' SSN-GROUP '-' SSN-SERIAL
+           DISPLAY 'NAME   : ' LAST-NAME ', ' FIRST-NAME ' '
+               MIDDLE-INIT
+           DISPLAY 'DOB    : ' DOB-MM '/' DOB-DD '/' DOB-YY
+           DISPLAY 'RECORD STATUS  : ' RECORD-STATUS
+           IF DECEASED
+               DISPLAY 'THIS WORKER IS ON FILE AS DECEASED - NO'
+               DISPLAY 'PERSONAL BENEFIT IS PAYABLE. SURVIVOR BENEFIT'
+               DISPLAY 'GOES TO: ' BENEFICIARY-NAME
+                   ' (' BENEFICIARY-RELATIONSHIP ')'
+           ELSE
+               DISPLAY 'CURRENT AGE    : ' WS-AGE
+               DISPLAY 'FULL RETIREMENT AGE : '
+                   WS-FULL-RETIREMENT-AGE
+               DISPLAY 'BENEFIT STATUS : ' BENEFIT-STATUS
+               DISPLAY 'EARNINGS HISTORY ON FILE (' ET-COUNT ' YEARS):'
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > ET-COUNT
+                   DISPLAY '    YEAR ' ET-YEAR(WS-IDX)
+                       ' AMOUNT ' ET-AMOUNT(WS-IDX)
+               END-PERFORM
+               DISPLAY 'CURRENT COMPUTED BENEFIT (AIME/PIA BASED): '
+                   WS-BENEFIT-BASE
+           END-IF
+           DISPLAY '---------------------------------------'.
+
+       DISPLAY-SUSPENDED-RESULT.
+           DISPLAY ' '
+           DISPLAY '--- SOCIAL SECURITY INQUIRY RESULT ---'
+           DISPLAY 'SSN    : ' SSN-AREA '-' SSN-GROUP '-' SSN-SERIAL
+           DISPLAY 'NAME   : ' LAST-NAME ', ' FIRST-NAME ' '
+               MIDDLE-INIT
+           DISPLAY 'RECORD STATUS  : SUSPENDED'
+           DISPLAY 'SUSPEND REASON : ' SUSPEND-REASON
+           DISPLAY 'SUSPEND DATE   : ' SUSPEND-DATE(5:2) '/'
+               SUSPEND-DATE(7:2) '/' SUSPEND-DATE(1:4)
+           DISPLAY '---------------------------------------'.
