@@ -17,8 +17,9 @@
        FILE-CONTROL.
            SELECT SOCIAL-SECURITY-FILE
                ASSIGN TO 'SSAFILE.DAT'
-               ORGANIZATION IS SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SSN-DATA
                FILE STATUS IS FILE-STATUS.
 
            SELECT ERROR-LOG
@@ -31,42 +32,86 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS REPORT-STATUS.
 
+           SELECT REJECT-FILE
+               ASSIGN TO 'SSAREJ.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REJECT-FILE-STATUS.
+
+      * RELATIVE (not LINE SEQUENTIAL) so the header record can be
+      * REWRITTEN in place every record without replaying every
+      * deceased/suspended detail line already durable on disk -
+      * see WRITE-CHECKPOINT.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'SSACKPT.DAT'
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-CKPT-RELATIVE-KEY
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+           SELECT EARNINGS-HISTORY
+               ASSIGN TO 'SSAEARN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EARN-KEY
+               FILE STATUS IS EARNINGS-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD SOCIAL-SECURITY-FILE.
-       01 SS-RECORD.
-           05 SSN-DATA.
-               10 SSN-AREA PIC X(3).
-               10 SSN-GROUP PIC X(2).
-               10 SSN-SERIAL PIC X(4).
-           05 NAME-DATA.
-               10 LAST-NAME PIC X(15).
-               10 FIRST-NAME PIC X(10).
-               10 MIDDLE-INIT PIC X.
-           05 DOB.
-               10 DOB-YY PIC 99.
-               10 DOB-MM PIC 99.
-               10 DOB-DD PIC 99.
-           05 CONTRIBUTION-DATA.
-               10 RECENT-CONT OCCURS 10 TIMES.
-                   15 CONT-YEAR PIC 99.
-                   15 CONT-AMOUNT PIC 9(5)V99.
-               10 HISTORICAL-TOTAL PIC 9(7)V99.
-           05 STATUS-FLAGS.
-               10 RECORD-STATUS PIC X.
-                   88 ACTIVE VALUE 'A'.
-                   88 DECEASED VALUE 'D'.
-                   88 SUSPENDED VALUE 'S'.
-               10 BENEFIT-STATUS PIC X.
-                   88 RECEIVING VALUE 'R'.
-                   88 ELIGIBLE VALUE 'E'.
-                   88 INELIGIBLE VALUE 'I'.
-           05 FILLER PIC X(8).
+           COPY SSRECORD REPLACING ==RECORD-NAME== BY ==SS-RECORD==.
+
+       FD EARNINGS-HISTORY.
+           COPY EARNHIST REPLACING ==EARN-RECORD-NAME== BY
+               ==EARN-RECORD==.
 
        FD ERROR-LOG.
        01 ERROR-LOG-RECORD.
            05 ERROR-LOG-LINE PIC X(80).
 
+       FD REJECT-FILE.
+       01 REJECT-RECORD.
+      * Wide enough for WRITE-REJECT-RECORD's worst-case STRING below
+      * ('REJ-'(4)+ERROR-COUNT(5)+': SSN='(6)+SSN(11)+' NAME='(6)+
+      * LAST-NAME(15)+' DOB='(5)+date(8)+' REASON='(8)+reason(20)=88)
+      * without truncating the reject reason text.
+           05 REJECT-LINE PIC X(90).
+
+      * Rewritten (not appended) on every checkpoint, and truncated to
+      * empty on a clean run completion - its presence at startup is
+      * what signals a restart is needed. Record 1 is always the 'H'
+      * header carrying the key/count plus every running total req005's
+      * trailer needs; it is followed by one 'D' record per deceased
+      * hold-area line and one 'S' record per suspended hold-area line
+      * accumulated so far, so a restart can rebuild both the totals
+      * and the survivor/suspended sections exactly as they stood at
+      * the last checkpoint.
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-REC-TYPE PIC X.
+           05 CKPT-DETAIL PIC X(150).
+       01 CKPT-HEADER-RECORD REDEFINES CHECKPOINT-RECORD.
+           05 FILLER PIC X.
+           05 CKPT-SSN PIC X(9).
+           05 CKPT-RECORDS-PROCESSED PIC 9(7).
+           05 CKPT-ERROR-COUNT PIC 9(5).
+           05 CKPT-TOTAL-BENEFIT-PAID PIC 9(9)V99.
+           05 CKPT-SURVIVOR-TOTAL-PAID PIC 9(9)V99.
+           05 CKPT-COUNT-ACTIVE PIC 9(5).
+           05 CKPT-COUNT-DECEASED PIC 9(5).
+           05 CKPT-COUNT-SUSPENDED PIC 9(5).
+           05 CKPT-COUNT-RECEIVING PIC 9(5).
+           05 CKPT-COUNT-ELIGIBLE PIC 9(5).
+           05 CKPT-COUNT-INELIGIBLE PIC 9(5).
+           05 CKPT-DECEASED-HOLD-COUNT PIC 9(4).
+           05 CKPT-SUSPENDED-HOLD-COUNT PIC 9(4).
+      * 69 bytes of filler exactly fills out CHECKPOINT-RECORD's 151
+      * bytes (1-byte leading FILLER + 81 bytes of named fields above
+      * + 69 = 151) so this REDEFINES covers the full CHECKPOINT-
+      * RECORD (1-byte CKPT-REC-TYPE + 150-byte CKPT-DETAIL) instead
+      * of stopping one byte short of it the way an earlier cut of
+      * this layout did.
+           05 FILLER PIC X(69).
+
        FD BENEFIT-REPORT.
        01 REPORT-LINE PIC X(132).
 
@@ -79,15 +124,63 @@
                88 RECORD-NOT-FOUND VALUE '23'.
            05 ERROR-LOG-STATUS PIC XX.
            05 REPORT-STATUS PIC XX.
+           05 REJECT-FILE-STATUS PIC XX.
+           05 CHECKPOINT-FILE-STATUS PIC XX.
+           05 EARNINGS-FILE-STATUS PIC XX.
            05 Y2K-COMPLIANT PIC X VALUE 'Y'.
                88 IS-Y2K-SAFE VALUE 'Y'.
+           05 WS-DOB-VALID-FLAG PIC X VALUE 'Y'.
+               88 DOB-IS-VALID VALUE 'Y'.
+               88 DOB-IS-INVALID VALUE 'N'.
+           05 WS-RESTART-FLAG PIC X VALUE 'N'.
+               88 RESTART-REQUESTED VALUE 'Y'.
+           05 WS-LOAD-DONE-FLAG PIC X VALUE 'N'.
+               88 LOAD-DONE VALUE 'Y'.
+           05 WS-CKPT-RESTORE-FLAG PIC X VALUE 'N'.
+               88 CKPT-RESTORE-DONE VALUE 'Y'.
+           05 WS-CKPT-FILE-INIT-FLAG PIC X VALUE 'N'.
+               88 CKPT-FILE-INITIALIZED VALUE 'Y'.
+
+       01 WS-LOAD-SSN PIC X(9).
+
+       01 WS-DOB-CHECK-RESULT.
+           05 WS-DOB-CHECK-FLAG PIC X.
+           05 WS-DOB-CHECK-REASON PIC X(20).
+
+       01 WS-CHECKPOINT-CONTROL.
+           05 WS-RESTART-SSN PIC X(9).
+           05 WS-RESTART-COUNT PIC 9(7).
+           05 WS-CKPT-D-IDX PIC 9(4).
+           05 WS-CKPT-S-IDX PIC 9(4).
+      * RELATIVE record 1 is always the header; new 'D'/'S' detail
+      * lines are WRITTEN once to the next free slot as they're
+      * discovered and never replayed, so WRITE-CHECKPOINT's every-
+      * record call only ever REWRITEs the one header record plus, at
+      * most, the one or two detail lines newly added this record -
+      * not the full up-to-400-line hold-area history every time.
+           05 WS-CKPT-RELATIVE-KEY PIC 9(6).
+           05 WS-CKPT-NEXT-RR PIC 9(6) VALUE 2.
+           05 WS-CKPT-D-FLUSHED PIC 9(4) VALUE 0.
+           05 WS-CKPT-S-FLUSHED PIC 9(4) VALUE 0.
+           05 WS-CKPT-LINES-ON-DISK PIC 9(6) VALUE 0.
+
+       01 WS-REJECT-REASON PIC X(20).
 
        01 WS-CALCULATION-FIELDS.
            05 WS-BENEFIT-BASE PIC 9(7)V99.
-           05 WS-TOTAL-CONTRIB PIC 9(9)V99.
            05 WS-AGE PIC 99.
-           05 WS-RETIREMENT-AGE PIC 99 VALUE 67.
-           05 WS-IDX PIC 99.
+           05 WS-FULL-RETIREMENT-AGE PIC 99.
+           05 WS-IDX PIC 9(4).
+
+       01 WS-RUN-DATE PIC 9(8).
+
+       01 WS-BENEFIT-RESULTS.
+           05 WS-RESULT-AGE-YEARS PIC 99.
+           05 WS-RESULT-FRA-YEARS PIC 99.
+           05 WS-RESULT-BENEFIT-AMOUNT PIC 9(7)V99.
+
+       COPY EARNTBL REPLACING ==EARN-TABLE-NAME==
+           BY ==WS-EARNINGS-TABLE==.
 
        01 WS-ERROR-HANDLING.
            05 ERROR-COUNT PIC 9(5) VALUE 0.
@@ -116,26 +209,196 @@
            05 RD-BENEFIT PIC $$$,$$9.99.
            05 FILLER PIC X(55) VALUE SPACES.
 
+       01 WS-SECTION-TITLE-LINE.
+           05 FILLER PIC X(35) VALUE SPACES.
+           05 ST-TEXT PIC X(62) VALUE SPACES.
+           05 FILLER PIC X(35) VALUE SPACES.
+
+       01 WS-SURVIVOR-DETAIL.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 SD-SSN PIC X(11).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 SD-WORKER-NAME PIC X(27).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 SD-BENEFICIARY PIC X(25).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 SD-RELATIONSHIP PIC X(10).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 SD-BENEFIT PIC $$$,$$9.99.
+           05 FILLER PIC X(36) VALUE SPACES.
+
+       01 WS-SUSPENDED-DETAIL.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 UD-SSN PIC X(11).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 UD-NAME PIC X(27).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 UD-REASON PIC X(20).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 UD-SUSPEND-DATE PIC X(10).
+           05 FILLER PIC X(52) VALUE SPACES.
+
+       01 WS-SURVIVOR-BENEFIT PIC 9(7)V99.
+
+       01 WS-HOLD-AREAS.
+           05 WS-DECEASED-COUNT PIC 9(4) VALUE 0.
+           05 WS-DECEASED-LINES PIC X(132) OCCURS 200 TIMES.
+           05 WS-SUSPENDED-COUNT PIC 9(4) VALUE 0.
+           05 WS-SUSPENDED-LINES PIC X(132) OCCURS 200 TIMES.
+
+       01 WS-REPORT-TOTALS.
+           05 WS-RECORDS-PROCESSED PIC 9(7) VALUE 0.
+           05 WS-TOTAL-BENEFIT-PAID PIC 9(9)V99 VALUE 0.
+           05 WS-SURVIVOR-TOTAL-PAID PIC 9(9)V99 VALUE 0.
+           05 WS-COUNT-RECEIVING PIC 9(5) VALUE 0.
+           05 WS-COUNT-ELIGIBLE PIC 9(5) VALUE 0.
+           05 WS-COUNT-INELIGIBLE PIC 9(5) VALUE 0.
+           05 WS-COUNT-ACTIVE PIC 9(5) VALUE 0.
+           05 WS-COUNT-DECEASED PIC 9(5) VALUE 0.
+           05 WS-COUNT-SUSPENDED PIC 9(5) VALUE 0.
+
+       01 WS-SUMMARY-LINE.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 SL-LABEL PIC X(40).
+           05 SL-VALUE PIC Z(7)9.
+           05 FILLER PIC X(80) VALUE SPACES.
+
+       01 WS-SUMMARY-AMOUNT-LINE.
+           05 FILLER PIC X(4) VALUE SPACES.
+           05 SA-LABEL PIC X(40).
+           05 SA-VALUE PIC $$$,$$$,$$9.99.
+           05 FILLER PIC X(75) VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            PERFORM INITIALIZATION
            PERFORM PROCESS-RECORDS UNTIL END-OF-FILE
+           PERFORM WRITE-SURVIVOR-SECTION
+           PERFORM WRITE-SUSPENDED-SECTION
+           PERFORM WRITE-SUMMARY-SECTION
            PERFORM CLEANUP
            GOBACK.
 
        INITIALIZATION.
+           PERFORM CHECK-FOR-RESTART
            OPEN INPUT SOCIAL-SECURITY-FILE
+           OPEN INPUT EARNINGS-HISTORY
            OPEN EXTEND ERROR-LOG
-           OPEN OUTPUT BENEFIT-REPORT
+           IF RESTART-REQUESTED
+      * EXTEND, not OUTPUT - OUTPUT would truncate the prior run's
+      * detail lines and leave BENEFITS.RPT/SSAREJ.DAT holding only
+      * what gets processed after the restart point.
+               OPEN EXTEND BENEFIT-REPORT
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT BENEFIT-REPORT
+               OPEN OUTPUT REJECT-FILE
+           END-IF
            INITIALIZE WS-CALCULATION-FIELDS
-           PERFORM WRITE-REPORT-HEADER
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           IF RESTART-REQUESTED
+               MOVE WS-RESTART-SSN TO SSN-DATA
+               START SOCIAL-SECURITY-FILE KEY IS GREATER THAN SSN-DATA
+               MOVE WS-RESTART-COUNT TO WS-RECORDS-PROCESSED
+               DISPLAY 'RESTARTING AFTER SSN ' WS-RESTART-SSN
+                   ' (' WS-RESTART-COUNT ' RECORDS ALREADY PROCESSED)'
+      * Banner already printed on the prior (abended) run - appending
+      * a second copy mid-file would make BENEFITS.RPT look corrupt.
+           ELSE
+               PERFORM WRITE-REPORT-HEADER
+           END-IF
            PERFORM Y2K-CHECK.
 
+      * A non-empty SSACKPT.DAT left over from a prior run that didn't
+      * reach CLEANUP is the restart signal - reposition past the last
+      * checkpointed SSN instead of starting the file over from the top,
+      * and restore every report-total accumulator (not just the record
+      * count) plus the deceased/suspended hold-area lines so req005's
+      * control totals and req002's trailer sections still reconcile
+      * after a restart instead of only reflecting records processed
+      * since the restart.
+       CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE NEXT RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-REC-TYPE = 'H'
+                           SET RESTART-REQUESTED TO TRUE
+                           PERFORM RESTORE-CHECKPOINT-HEADER
+                           PERFORM RESTORE-CHECKPOINT-DETAIL-LINES
+                           SET CKPT-FILE-INITIALIZED TO TRUE
+                           COMPUTE WS-CKPT-NEXT-RR =
+                               WS-CKPT-LINES-ON-DISK + 2
+                           MOVE WS-DECEASED-COUNT TO WS-CKPT-D-FLUSHED
+                           MOVE WS-SUSPENDED-COUNT TO WS-CKPT-S-FLUSHED
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       RESTORE-CHECKPOINT-HEADER.
+           MOVE CKPT-SSN TO WS-RESTART-SSN
+           MOVE CKPT-RECORDS-PROCESSED TO WS-RESTART-COUNT
+           MOVE CKPT-ERROR-COUNT TO ERROR-COUNT
+           MOVE CKPT-TOTAL-BENEFIT-PAID TO WS-TOTAL-BENEFIT-PAID
+           MOVE CKPT-SURVIVOR-TOTAL-PAID TO WS-SURVIVOR-TOTAL-PAID
+           MOVE CKPT-COUNT-ACTIVE TO WS-COUNT-ACTIVE
+           MOVE CKPT-COUNT-DECEASED TO WS-COUNT-DECEASED
+           MOVE CKPT-COUNT-SUSPENDED TO WS-COUNT-SUSPENDED
+           MOVE CKPT-COUNT-RECEIVING TO WS-COUNT-RECEIVING
+           MOVE CKPT-COUNT-ELIGIBLE TO WS-COUNT-ELIGIBLE
+           MOVE CKPT-COUNT-INELIGIBLE TO WS-COUNT-INELIGIBLE
+           MOVE CKPT-DECEASED-HOLD-COUNT TO WS-DECEASED-COUNT
+           MOVE CKPT-SUSPENDED-HOLD-COUNT TO WS-SUSPENDED-COUNT.
+
+      * The header record (relative record 1) is followed by one 'D'
+      * or 'S' record per hold-area line that was durable on disk as
+      * of the last checkpoint, in the same relative-record order
+      * WRITE-CHECKPOINT laid them down. WS-CKPT-LINES-ON-DISK counts
+      * every detail record read here (regardless of type or the
+      * 200-entry array cap) so WRITE-CHECKPOINT knows which relative
+      * record number is next free for a brand-new line.
+       RESTORE-CHECKPOINT-DETAIL-LINES.
+           MOVE 0 TO WS-CKPT-D-IDX
+           MOVE 0 TO WS-CKPT-S-IDX
+           MOVE 0 TO WS-CKPT-LINES-ON-DISK
+           PERFORM UNTIL CKPT-RESTORE-DONE
+               READ CHECKPOINT-FILE NEXT RECORD
+                   AT END
+                       SET CKPT-RESTORE-DONE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CKPT-LINES-ON-DISK
+                       EVALUATE CKPT-REC-TYPE
+                           WHEN 'D'
+                               ADD 1 TO WS-CKPT-D-IDX
+                               IF WS-CKPT-D-IDX <= 200
+                                   MOVE CKPT-DETAIL(1:132) TO
+                                       WS-DECEASED-LINES(WS-CKPT-D-IDX)
+                               END-IF
+                           WHEN 'S'
+                               ADD 1 TO WS-CKPT-S-IDX
+                               IF WS-CKPT-S-IDX <= 200
+                                   MOVE CKPT-DETAIL(1:132) TO
+                                       WS-SUSPENDED-LINES(WS-CKPT-S-IDX)
+                               END-IF
+                           WHEN OTHER
+                               CONTINUE
+                       END-EVALUATE
+               END-READ
+           END-PERFORM.
+
+      * Sanity-checks that FUNCTION CURRENT-DATE gave us a real 4-digit
+      * century to pivot DOB-YY off of before any record is processed.
        Y2K-CHECK.
-           IF Y2K-COMPLIANT = 'Y'
-               MOVE 'Y' TO Y2K-COMPLIANT
+           IF WS-RUN-DATE(1:2) = '19' OR WS-RUN-DATE(1:2) = '20'
+               SET IS-Y2K-SAFE TO TRUE
            ELSE
-               MOVE 'Y' TO Y2K-COMPLIANT.
+               MOVE 'N' TO Y2K-COMPLIANT
+               DISPLAY 'WARNING: SYSTEM DATE IS NOT Y2K-SAFE: '
+                   WS-RUN-DATE
+           END-IF.
 
        WRITE-REPORT-HEADER.
            WRITE REPORT-LINE FROM WS-REPORT-HEADER
@@ -143,34 +406,211 @@
            WRITE REPORT-LINE FROM WS-REPORT-HEADER.
 
        PROCESS-RECORDS.
-           READ SOCIAL-SECURITY-FILE
+           READ SOCIAL-SECURITY-FILE NEXT RECORD
                AT END SET END-OF-FILE TO TRUE
                NOT AT END
-                   PERFORM CALCULATE-BENEFITS
+                   ADD 1 TO WS-RECORDS-PROCESSED
+                   EVALUATE TRUE
+                       WHEN ACTIVE
+                           ADD 1 TO WS-COUNT-ACTIVE
+                       WHEN DECEASED
+                           ADD 1 TO WS-COUNT-DECEASED
+                       WHEN SUSPENDED
+                           ADD 1 TO WS-COUNT-SUSPENDED
+                   END-EVALUATE
+                   PERFORM VALIDATE-DOB
+                   IF DOB-IS-INVALID
+                       PERFORM WRITE-REJECT-RECORD
+                   ELSE
+                       EVALUATE TRUE
+                           WHEN DECEASED
+                               PERFORM CALCULATE-SURVIVOR-BENEFIT
+                           WHEN SUSPENDED
+                               PERFORM FORMAT-SUSPENDED-LINE
+                           WHEN OTHER
+                               PERFORM CALCULATE-BENEFITS
+                       END-EVALUATE
+                   END-IF
                    IF FILE-STATUS NOT = '00'
                        PERFORM ERROR-HANDLING
                    END-IF
+                   PERFORM WRITE-CHECKPOINT
            END-READ.
 
-       CALCULATE-BENEFITS.
-           INITIALIZE WS-TOTAL-CONTRIB
-           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
-               ADD CONT-AMOUNT(WS-IDX) TO WS-TOTAL-CONTRIB
+      * Checkpointed after every record, not on an interval - the
+      * active-detail and reject lines this record just produced are
+      * already on disk in BENEFITS.RPT/SSAREJ.DAT by the time this
+      * runs, so a checkpoint taken any less often than "every record"
+      * lets an abend between checkpoints leave already-written detail/
+      * reject lines with no matching checkpoint; on restart those
+      * records get reprocessed and their lines duplicated.
+      *
+      * SSACKPT.DAT is RELATIVE, not LINE SEQUENTIAL, specifically so
+      * this every-record call stays cheap: the header (relative
+      * record 1, the checkpointed SSN plus every running report
+      * total) is REWRITTEN in place, and only the deceased/suspended
+      * hold-area lines added SINCE THE LAST CHECKPOINT are WRITTEN
+      * to new relative records - the lines already durable on disk
+      * from earlier calls are never touched again. Without this, a
+      * full replay of the up-to-400-line hold-area history on every
+      * single record would make checkpoint I/O dominate runtime on
+      * any input with more than a handful of deceased/suspended
+      * records.
+       WRITE-CHECKPOINT.
+           IF CKPT-FILE-INITIALIZED
+               OPEN I-O CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           MOVE 'H' TO CKPT-REC-TYPE
+           MOVE SSN-DATA TO CKPT-SSN
+           MOVE WS-RECORDS-PROCESSED TO CKPT-RECORDS-PROCESSED
+           MOVE ERROR-COUNT TO CKPT-ERROR-COUNT
+           MOVE WS-TOTAL-BENEFIT-PAID TO CKPT-TOTAL-BENEFIT-PAID
+           MOVE WS-SURVIVOR-TOTAL-PAID TO CKPT-SURVIVOR-TOTAL-PAID
+           MOVE WS-COUNT-ACTIVE TO CKPT-COUNT-ACTIVE
+           MOVE WS-COUNT-DECEASED TO CKPT-COUNT-DECEASED
+           MOVE WS-COUNT-SUSPENDED TO CKPT-COUNT-SUSPENDED
+           MOVE WS-COUNT-RECEIVING TO CKPT-COUNT-RECEIVING
+           MOVE WS-COUNT-ELIGIBLE TO CKPT-COUNT-ELIGIBLE
+           MOVE WS-COUNT-INELIGIBLE TO CKPT-COUNT-INELIGIBLE
+           MOVE WS-DECEASED-COUNT TO CKPT-DECEASED-HOLD-COUNT
+           MOVE WS-SUSPENDED-COUNT TO CKPT-SUSPENDED-HOLD-COUNT
+           MOVE 1 TO WS-CKPT-RELATIVE-KEY
+           IF CKPT-FILE-INITIALIZED
+               REWRITE CHECKPOINT-RECORD
+           ELSE
+               WRITE CHECKPOINT-RECORD
+               SET CKPT-FILE-INITIALIZED TO TRUE
+           END-IF
+      * A checkpoint-write failure here - e.g. a full disk mid-run,
+      * the exact scenario this feature exists to survive - must not
+      * go unnoticed the way it would if nothing checked the status.
+           IF CHECKPOINT-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING CHECKPOINT HEADER - STATUS '
+                   CHECKPOINT-FILE-STATUS
+           END-IF
+           MOVE WS-CKPT-D-FLUSHED TO WS-IDX
+           PERFORM UNTIL WS-IDX >= WS-DECEASED-COUNT OR WS-IDX >= 200
+               ADD 1 TO WS-IDX
+               MOVE 'D' TO CKPT-REC-TYPE
+               MOVE WS-DECEASED-LINES(WS-IDX) TO CKPT-DETAIL(1:132)
+               MOVE WS-CKPT-NEXT-RR TO WS-CKPT-RELATIVE-KEY
+               WRITE CHECKPOINT-RECORD
+               IF CHECKPOINT-FILE-STATUS NOT = '00'
+                   DISPLAY 'ERROR WRITING CHECKPOINT DETAIL - STATUS '
+                       CHECKPOINT-FILE-STATUS
+               END-IF
+               ADD 1 TO WS-CKPT-NEXT-RR
+               MOVE WS-IDX TO WS-CKPT-D-FLUSHED
            END-PERFORM
-           ADD HISTORICAL-TOTAL TO WS-TOTAL-CONTRIB
-
-           COMPUTE WS-BENEFIT-BASE = WS-TOTAL-CONTRIB * 0.0125
+           MOVE WS-CKPT-S-FLUSHED TO WS-IDX
+           PERFORM UNTIL WS-IDX >= WS-SUSPENDED-COUNT OR WS-IDX >= 200
+               ADD 1 TO WS-IDX
+               MOVE 'S' TO CKPT-REC-TYPE
+               MOVE WS-SUSPENDED-LINES(WS-IDX) TO CKPT-DETAIL(1:132)
+               MOVE WS-CKPT-NEXT-RR TO WS-CKPT-RELATIVE-KEY
+               WRITE CHECKPOINT-RECORD
+               IF CHECKPOINT-FILE-STATUS NOT = '00'
+                   DISPLAY 'ERROR WRITING CHECKPOINT DETAIL - STATUS '
+                       CHECKPOINT-FILE-STATUS
+               END-IF
+               ADD 1 TO WS-CKPT-NEXT-RR
+               MOVE WS-IDX TO WS-CKPT-S-FLUSHED
+           END-PERFORM
+           CLOSE CHECKPOINT-FILE.
 
-           IF WS-RETIREMENT-AGE = 67
-               COMPUTE WS-BENEFIT-BASE = WS-BENEFIT-BASE * 1.077
+      * Delegates to the shared SSA-DOB-CHECK subprogram (zero dates,
+      * out-of-range months, days that don't exist in the given month)
+      * so the batch and every online path that calls SSA-BENEFIT-CALC
+      * reject the same records instead of drifting apart.
+       VALIDATE-DOB.
+           CALL 'SSA-DOB-CHECK' USING SS-RECORD WS-DOB-CHECK-RESULT
+           IF WS-DOB-CHECK-FLAG = 'Y'
+               SET DOB-IS-VALID TO TRUE
+           ELSE
+               SET DOB-IS-INVALID TO TRUE
            END-IF
+           MOVE WS-DOB-CHECK-REASON TO WS-REJECT-REASON.
 
-           IF WS-BENEFIT-BASE < 500.00
-               MOVE 500.00 TO WS-BENEFIT-BASE
-           END-IF
+       WRITE-REJECT-RECORD.
+           ADD 1 TO ERROR-COUNT
+           STRING 'REJ-' ERROR-COUNT ': SSN='
+               SSN-AREA '-' SSN-GROUP '-' SSN-SERIAL
+               ' NAME=' LAST-NAME
+               ' DOB=' DOB-MM '/' DOB-DD '/' DOB-YY
+               ' REASON=' WS-REJECT-REASON
+               INTO REJECT-LINE
+           WRITE REJECT-RECORD
+           IF REJECT-FILE-STATUS NOT = '00'
+               DISPLAY 'Error writing to reject file: '
+                   REJECT-FILE-STATUS.
 
+      * Generic-key search: EARN-SSN is the leading part of the
+      * composite EARN-KEY, so a START/READ NEXT pass bounded by the
+      * SSN positions every year of that worker's earnings history
+      * into WS-EARNINGS-TABLE for SSA-BENEFIT-CALC's AIME average.
+       LOAD-EARNINGS-HISTORY.
+           MOVE 0 TO ET-COUNT
+           MOVE SSN-DATA TO EARN-SSN
+           START EARNINGS-HISTORY KEY IS EQUAL TO EARN-SSN
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM READ-EARNINGS-FOR-WORKER
+           END-START.
+
+       READ-EARNINGS-FOR-WORKER.
+           MOVE SSN-DATA TO WS-LOAD-SSN
+           MOVE 'N' TO WS-LOAD-DONE-FLAG
+           PERFORM UNTIL LOAD-DONE
+               READ EARNINGS-HISTORY NEXT RECORD
+                   AT END
+                       SET LOAD-DONE TO TRUE
+                   NOT AT END
+                       IF EARN-SSN NOT = WS-LOAD-SSN
+                           SET LOAD-DONE TO TRUE
+                       ELSE
+                           IF ET-COUNT < 75
+                               ADD 1 TO ET-COUNT
+                               MOVE EARN-YEAR TO ET-YEAR(ET-COUNT)
+                               MOVE EARN-AMOUNT TO ET-AMOUNT(ET-COUNT)
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       CALCULATE-BENEFITS.
+           PERFORM LOAD-EARNINGS-HISTORY
+           CALL 'SSA-BENEFIT-CALC' USING SS-RECORD WS-RUN-DATE
+               WS-BENEFIT-RESULTS WS-EARNINGS-TABLE
+           MOVE WS-RESULT-AGE-YEARS TO WS-AGE
+           MOVE WS-RESULT-FRA-YEARS TO WS-FULL-RETIREMENT-AGE
+           MOVE WS-RESULT-BENEFIT-AMOUNT TO WS-BENEFIT-BASE
+
+           PERFORM DETERMINE-ELIGIBILITY
+           ADD WS-BENEFIT-BASE TO WS-TOTAL-BENEFIT-PAID
+           EVALUATE TRUE
+               WHEN RECEIVING
+                   ADD 1 TO WS-COUNT-RECEIVING
+               WHEN ELIGIBLE
+                   ADD 1 TO WS-COUNT-ELIGIBLE
+               WHEN INELIGIBLE
+                   ADD 1 TO WS-COUNT-INELIGIBLE
+           END-EVALUATE
            PERFORM FORMAT-REPORT-LINE.
 
+      * Drives ELIGIBLE/INELIGIBLE off the age SSA-BENEFIT-CALC just
+      * computed - someone already RECEIVING stays RECEIVING.
+       DETERMINE-ELIGIBILITY.
+           IF NOT RECEIVING
+               IF WS-AGE >= 62
+                   SET ELIGIBLE TO TRUE
+               ELSE
+                   SET INELIGIBLE TO TRUE
+               END-IF
+           END-IF.
+
        FORMAT-REPORT-LINE.
            STRING SSN-AREA '-' SSN-GROUP '-' SSN-SERIAL
                DELIMITED BY SIZE INTO RD-SSN
@@ -193,6 +633,151 @@
            MOVE WS-BENEFIT-BASE TO RD-BENEFIT
            WRITE REPORT-LINE FROM WS-REPORT-DETAIL.
 
+      * Deceased workers are excluded from the active benefit run -
+      * their worker record still feeds the benefit formula (to know
+      * what the worker would have drawn) but the payment goes to
+      * the recorded beneficiary as a survivor benefit instead.
+      * KNOWN LIMITATION: SSA-BENEFIT-CALC computes "what the worker's
+      * benefit would be if still alive today," including its own
+      * APPLY-CLAIM-AGE-ADJUSTMENT early-claim gate (LS-AGE-YEARS < 62
+      * pays $0). A worker who died before their hypothetical current
+      * age reaches 62 therefore gets a permanent $0 survivor benefit
+      * regardless of beneficiary, and any benefit that is paid is
+      * sized by how old the worker would be today rather than by a
+      * real SSA survivor-benefit computation. Not fixed here because
+      * the only way to skip the gate just for this caller is a new
+      * LINKAGE parameter on SSA-BENEFIT-CALC, which would change the
+      * shared subprogram's interface for SSA-INQUIRY and
+      * SSA-STATEMENT as well - out of scope for this fix.
+       CALCULATE-SURVIVOR-BENEFIT.
+           PERFORM LOAD-EARNINGS-HISTORY
+           CALL 'SSA-BENEFIT-CALC' USING SS-RECORD WS-RUN-DATE
+               WS-BENEFIT-RESULTS WS-EARNINGS-TABLE
+
+           EVALUATE BENEFICIARY-RELATIONSHIP
+               WHEN 'SPOUSE'
+                   COMPUTE WS-SURVIVOR-BENEFIT =
+                       WS-RESULT-BENEFIT-AMOUNT * 1.00
+               WHEN 'CHILD'
+                   COMPUTE WS-SURVIVOR-BENEFIT =
+                       WS-RESULT-BENEFIT-AMOUNT * 0.75
+               WHEN OTHER
+                   MOVE 0 TO WS-SURVIVOR-BENEFIT
+           END-EVALUATE
+
+      * Survivor benefits are real dollars paid out and need to be in
+      * both the grand total (so req005's control totals actually
+      * reconcile against total payouts) and their own line (so the
+      * trailer still shows how much of that total was survivor-driven
+      * versus a worker's own benefit).
+           ADD WS-SURVIVOR-BENEFIT TO WS-TOTAL-BENEFIT-PAID
+           ADD WS-SURVIVOR-BENEFIT TO WS-SURVIVOR-TOTAL-PAID
+
+           PERFORM FORMAT-SURVIVOR-LINE.
+
+       FORMAT-SURVIVOR-LINE.
+           STRING SSN-AREA '-' SSN-GROUP '-' SSN-SERIAL
+               DELIMITED BY SIZE INTO SD-SSN
+           STRING LAST-NAME ', ' FIRST-NAME ' ' MIDDLE-INIT
+               DELIMITED BY SIZE INTO SD-WORKER-NAME
+           MOVE BENEFICIARY-NAME TO SD-BENEFICIARY
+           MOVE BENEFICIARY-RELATIONSHIP TO SD-RELATIONSHIP
+           MOVE WS-SURVIVOR-BENEFIT TO SD-BENEFIT
+
+           ADD 1 TO WS-DECEASED-COUNT
+           IF WS-DECEASED-COUNT <= 200
+               MOVE WS-SURVIVOR-DETAIL
+                   TO WS-DECEASED-LINES(WS-DECEASED-COUNT)
+           END-IF.
+
+       FORMAT-SUSPENDED-LINE.
+           STRING SSN-AREA '-' SSN-GROUP '-' SSN-SERIAL
+               DELIMITED BY SIZE INTO UD-SSN
+           STRING LAST-NAME ', ' FIRST-NAME ' ' MIDDLE-INIT
+               DELIMITED BY SIZE INTO UD-NAME
+           MOVE SUSPEND-REASON TO UD-REASON
+           STRING SUSPEND-DATE(5:2) '/' SUSPEND-DATE(7:2) '/'
+               SUSPEND-DATE(1:4)
+               DELIMITED BY SIZE INTO UD-SUSPEND-DATE
+
+           ADD 1 TO WS-SUSPENDED-COUNT
+           IF WS-SUSPENDED-COUNT <= 200
+               MOVE WS-SUSPENDED-DETAIL
+                   TO WS-SUSPENDED-LINES(WS-SUSPENDED-COUNT)
+           END-IF.
+
+       WRITE-SURVIVOR-SECTION.
+           MOVE 'SURVIVOR BENEFITS - DECEASED WORKERS' TO ST-TEXT
+           WRITE REPORT-LINE FROM WS-REPORT-HEADER
+           WRITE REPORT-LINE FROM WS-SECTION-TITLE-LINE
+           WRITE REPORT-LINE FROM WS-REPORT-HEADER
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-DECEASED-COUNT
+                   OR WS-IDX > 200
+               WRITE REPORT-LINE FROM WS-DECEASED-LINES(WS-IDX)
+           END-PERFORM.
+
+       WRITE-SUSPENDED-SECTION.
+           MOVE 'SUSPENDED RECORDS' TO ST-TEXT
+           WRITE REPORT-LINE FROM WS-REPORT-HEADER
+           WRITE REPORT-LINE FROM WS-SECTION-TITLE-LINE
+           WRITE REPORT-LINE FROM WS-REPORT-HEADER
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-SUSPENDED-COUNT
+                   OR WS-IDX > 200
+               WRITE REPORT-LINE FROM WS-SUSPENDED-LINES(WS-IDX)
+           END-PERFORM.
+
+      * Control totals so reconciling the report against the input
+      * file doesn't mean manually counting detail lines.
+       WRITE-SUMMARY-SECTION.
+           MOVE 'CONTROL TOTALS' TO ST-TEXT
+           WRITE REPORT-LINE FROM WS-REPORT-HEADER
+           WRITE REPORT-LINE FROM WS-SECTION-TITLE-LINE
+           WRITE REPORT-LINE FROM WS-REPORT-HEADER
+
+           MOVE 'RECORDS PROCESSED' TO SL-LABEL
+           MOVE WS-RECORDS-PROCESSED TO SL-VALUE
+           WRITE REPORT-LINE FROM WS-SUMMARY-LINE
+
+           MOVE 'RECORDS REJECTED' TO SL-LABEL
+           MOVE ERROR-COUNT TO SL-VALUE
+           WRITE REPORT-LINE FROM WS-SUMMARY-LINE
+
+           MOVE 'RECORD STATUS - ACTIVE' TO SL-LABEL
+           MOVE WS-COUNT-ACTIVE TO SL-VALUE
+           WRITE REPORT-LINE FROM WS-SUMMARY-LINE
+
+           MOVE 'RECORD STATUS - DECEASED' TO SL-LABEL
+           MOVE WS-COUNT-DECEASED TO SL-VALUE
+           WRITE REPORT-LINE FROM WS-SUMMARY-LINE
+
+           MOVE 'RECORD STATUS - SUSPENDED' TO SL-LABEL
+           MOVE WS-COUNT-SUSPENDED TO SL-VALUE
+           WRITE REPORT-LINE FROM WS-SUMMARY-LINE
+
+           MOVE 'BENEFIT STATUS - RECEIVING' TO SL-LABEL
+           MOVE WS-COUNT-RECEIVING TO SL-VALUE
+           WRITE REPORT-LINE FROM WS-SUMMARY-LINE
+
+           MOVE 'BENEFIT STATUS - ELIGIBLE' TO SL-LABEL
+           MOVE WS-COUNT-ELIGIBLE TO SL-VALUE
+           WRITE REPORT-LINE FROM WS-SUMMARY-LINE
+
+           MOVE 'BENEFIT STATUS - INELIGIBLE' TO SL-LABEL
+           MOVE WS-COUNT-INELIGIBLE TO SL-VALUE
+           WRITE REPORT-LINE FROM WS-SUMMARY-LINE
+
+           MOVE 'SURVIVOR BENEFITS PAID' TO SA-LABEL
+           MOVE WS-SURVIVOR-TOTAL-PAID TO SA-VALUE
+           WRITE REPORT-LINE FROM WS-SUMMARY-AMOUNT-LINE
+
+           MOVE 'TOTAL BENEFIT DOLLARS PAID' TO SA-LABEL
+           MOVE WS-TOTAL-BENEFIT-PAID TO SA-VALUE
+           WRITE REPORT-LINE FROM WS-SUMMARY-AMOUNT-LINE
+
+           WRITE REPORT-LINE FROM WS-REPORT-HEADER.
+
        ERROR-HANDLING.
            ADD 1 TO ERROR-COUNT
            STRING 'ERR-' ERROR-COUNT ': SSN='
@@ -206,5 +791,14 @@
 
        CLEANUP.
            CLOSE SOCIAL-SECURITY-FILE
+           CLOSE EARNINGS-HISTORY
            CLOSE ERROR-LOG
-           CLOSE BENEFIT-REPORT.
+           CLOSE BENEFIT-REPORT
+           CLOSE REJECT-FILE
+           PERFORM CLEAR-CHECKPOINT.
+
+      * A clean finish needs no restart next run - truncate the
+      * checkpoint file to empty rather than leaving a stale marker.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
