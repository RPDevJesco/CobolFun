@@ -0,0 +1,63 @@
+******************************************************************
+      * Program: SSA-DOB-CHECK
+      * Purpose: Shared date-of-birth validation subprogram - rejects
+      *          zero dates, out-of-range months, and days that don't
+      *          exist in the given month, the same rule the nightly
+      *          batch (SSA-SIMULATION) uses to route bad records to
+      *          SSAREJ.DAT. Called by every program that feeds a
+      *          worker's DOB into SSA-BENEFIT-CALC (SSA-SIMULATION,
+      *          SSA-INQUIRY, SSA-STATEMENT) so a record the batch
+      *          would reject can't still produce a fabricated age/
+      *          benefit figure through the online paths.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SSA-DOB-CHECK.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-DAYS-TABLE-VALUES.
+           05 FILLER PIC 99 VALUE 31.
+           05 FILLER PIC 99 VALUE 29.
+           05 FILLER PIC 99 VALUE 31.
+           05 FILLER PIC 99 VALUE 30.
+           05 FILLER PIC 99 VALUE 31.
+           05 FILLER PIC 99 VALUE 30.
+           05 FILLER PIC 99 VALUE 31.
+           05 FILLER PIC 99 VALUE 31.
+           05 FILLER PIC 99 VALUE 30.
+           05 FILLER PIC 99 VALUE 31.
+           05 FILLER PIC 99 VALUE 30.
+           05 FILLER PIC 99 VALUE 31.
+       01 WS-DAYS-IN-MONTH REDEFINES WS-DAYS-TABLE-VALUES.
+           05 WS-DIM PIC 99 OCCURS 12 TIMES.
+
+       LINKAGE SECTION.
+       COPY SSRECORD REPLACING ==RECORD-NAME== BY ==LS-SS-RECORD==.
+
+       01 LS-DOB-RESULT.
+           05 LS-DOB-VALID-FLAG PIC X.
+               88 LS-DOB-IS-VALID VALUE 'Y'.
+               88 LS-DOB-IS-INVALID VALUE 'N'.
+           05 LS-REJECT-REASON PIC X(20).
+
+       PROCEDURE DIVISION USING LS-SS-RECORD LS-DOB-RESULT.
+       VALIDATE-DOB.
+           SET LS-DOB-IS-VALID TO TRUE
+           MOVE SPACES TO LS-REJECT-REASON
+           IF DOB-MM = 0 AND DOB-DD = 0 AND DOB-YY = 0
+               SET LS-DOB-IS-INVALID TO TRUE
+               MOVE 'ZERO DATE' TO LS-REJECT-REASON
+           ELSE IF DOB-MM < 1 OR DOB-MM > 12
+               SET LS-DOB-IS-INVALID TO TRUE
+               MOVE 'INVALID MONTH' TO LS-REJECT-REASON
+           ELSE IF DOB-DD < 1 OR DOB-DD > WS-DIM(DOB-MM)
+               SET LS-DOB-IS-INVALID TO TRUE
+               MOVE 'INVALID DAY' TO LS-REJECT-REASON
+           END-IF
+           GOBACK.
