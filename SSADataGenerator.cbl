@@ -10,41 +10,40 @@
        FILE-CONTROL.
            SELECT TEST-DATA-FILE
                ASSIGN TO 'SSAFILE.DAT'
-               ORGANIZATION IS SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS SSN-DATA
                FILE STATUS IS FILE-STATUS.
 
+           SELECT EARNINGS-HISTORY
+               ASSIGN TO 'SSAEARN.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EARN-KEY
+               FILE STATUS IS EARNINGS-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD TEST-DATA-FILE.
-       01 TEST-RECORD.
-           05 SSN-DATA.
-               10 SSN-AREA PIC X(3).
-               10 SSN-GROUP PIC X(2).
-               10 SSN-SERIAL PIC X(4).
-           05 NAME-DATA.
-               10 LAST-NAME PIC X(15).
-               10 FIRST-NAME PIC X(10).
-               10 MIDDLE-INIT PIC X.
-           05 DOB.
-               10 DOB-YY PIC 99.
-               10 DOB-MM PIC 99.
-               10 DOB-DD PIC 99.
-           05 CONTRIBUTION-DATA.
-               10 RECENT-CONT OCCURS 10 TIMES.
-                   15 CONT-YEAR PIC 99.
-                   15 CONT-AMOUNT PIC 9(5)V99.
-               10 HISTORICAL-TOTAL PIC 9(7)V99.
-           05 STATUS-FLAGS.
-               10 RECORD-STATUS PIC X.
-               10 BENEFIT-STATUS PIC X.
-           05 FILLER PIC X(8) VALUE SPACES.
+           COPY SSRECORD REPLACING ==RECORD-NAME== BY ==TEST-RECORD==.
+
+       FD EARNINGS-HISTORY.
+           COPY EARNHIST REPLACING ==EARN-RECORD-NAME== BY
+               ==EARN-RECORD==.
 
        WORKING-STORAGE SECTION.
        01 FILE-STATUS PIC XX.
+       01 EARNINGS-FILE-STATUS PIC XX.
        01 WS-COUNTERS.
            05 RECORD-COUNT PIC 99 VALUE 0.
            05 YEAR-IDX PIC 99 VALUE 0.
 
+       01 WS-EARNINGS-GEN.
+           05 WS-GEN-YEARS PIC 9(3).
+           05 WS-GEN-BASE-YEAR PIC 9(4).
+           05 WS-GEN-BASE-AMOUNT PIC 9(7)V99.
+           05 WS-GEN-IDX PIC 9(3).
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            PERFORM INITIALIZATION
@@ -53,10 +52,12 @@
            STOP RUN.
 
        INITIALIZATION.
-           OPEN OUTPUT TEST-DATA-FILE.
+           OPEN OUTPUT TEST-DATA-FILE
+           OPEN OUTPUT EARNINGS-HISTORY.
 
        GENERATE-RECORDS.
-      *    Valid record - Regular retiree
+      *    Valid record - Regular retiree, 40 years of earnings (more
+      *    than the top-35 AIME takes, so the low years get dropped)
            MOVE '123' TO SSN-AREA
            MOVE '45' TO SSN-GROUP
            MOVE '6789' TO SSN-SERIAL
@@ -66,16 +67,15 @@
            MOVE 55 TO DOB-YY
            MOVE 07 TO DOB-MM
            MOVE 15 TO DOB-DD
-           PERFORM VARYING YEAR-IDX FROM 1 BY 1 UNTIL YEAR-IDX > 10
-               MOVE YEAR-IDX TO CONT-YEAR(YEAR-IDX)
-               MOVE 45000.00 TO CONT-AMOUNT(YEAR-IDX)
-           END-PERFORM
-           MOVE 450000.00 TO HISTORICAL-TOTAL
            MOVE 'A' TO RECORD-STATUS
            MOVE 'R' TO BENEFIT-STATUS
            WRITE TEST-RECORD
+           MOVE 40 TO WS-GEN-YEARS
+           MOVE 1980 TO WS-GEN-BASE-YEAR
+           MOVE 40000.00 TO WS-GEN-BASE-AMOUNT
+           PERFORM GENERATE-EARNINGS-FOR-WORKER
 
-      *    Valid record - Young worker
+      *    Valid record - Young worker, short earnings history
            MOVE '987' TO SSN-AREA
            MOVE '65' TO SSN-GROUP
            MOVE '4321' TO SSN-SERIAL
@@ -85,14 +85,13 @@
            MOVE 85 TO DOB-YY
            MOVE 11 TO DOB-MM
            MOVE 30 TO DOB-DD
-           PERFORM VARYING YEAR-IDX FROM 1 BY 1 UNTIL YEAR-IDX > 10
-               MOVE YEAR-IDX TO CONT-YEAR(YEAR-IDX)
-               MOVE 55000.00 TO CONT-AMOUNT(YEAR-IDX)
-           END-PERFORM
-           MOVE 125000.00 TO HISTORICAL-TOTAL
            MOVE 'A' TO RECORD-STATUS
            MOVE 'I' TO BENEFIT-STATUS
            WRITE TEST-RECORD
+           MOVE 5 TO WS-GEN-YEARS
+           MOVE 2021 TO WS-GEN-BASE-YEAR
+           MOVE 48000.00 TO WS-GEN-BASE-AMOUNT
+           PERFORM GENERATE-EARNINGS-FOR-WORKER
 
       *    Problem record - Null DOB
            MOVE '456' TO SSN-AREA
@@ -102,14 +101,13 @@
            MOVE 'ROBERT' TO FIRST-NAME
            MOVE 'C' TO MIDDLE-INIT
            MOVE ZEROS TO DOB
-           PERFORM VARYING YEAR-IDX FROM 1 BY 1 UNTIL YEAR-IDX > 10
-               MOVE YEAR-IDX TO CONT-YEAR(YEAR-IDX)
-               MOVE 35000.00 TO CONT-AMOUNT(YEAR-IDX)
-           END-PERFORM
-           MOVE 275000.00 TO HISTORICAL-TOTAL
            MOVE 'A' TO RECORD-STATUS
            MOVE 'E' TO BENEFIT-STATUS
            WRITE TEST-RECORD
+           MOVE 10 TO WS-GEN-YEARS
+           MOVE 2010 TO WS-GEN-BASE-YEAR
+           MOVE 35000.00 TO WS-GEN-BASE-AMOUNT
+           PERFORM GENERATE-EARNINGS-FOR-WORKER
 
       *    Problem record - Invalid month
            MOVE '789' TO SSN-AREA
@@ -121,14 +119,13 @@
            MOVE 65 TO DOB-YY
            MOVE 13 TO DOB-MM
            MOVE 01 TO DOB-DD
-           PERFORM VARYING YEAR-IDX FROM 1 BY 1 UNTIL YEAR-IDX > 10
-               MOVE YEAR-IDX TO CONT-YEAR(YEAR-IDX)
-               MOVE 65000.00 TO CONT-AMOUNT(YEAR-IDX)
-           END-PERFORM
-           MOVE 525000.00 TO HISTORICAL-TOTAL
            MOVE 'A' TO RECORD-STATUS
            MOVE 'R' TO BENEFIT-STATUS
            WRITE TEST-RECORD
+           MOVE 10 TO WS-GEN-YEARS
+           MOVE 2010 TO WS-GEN-BASE-YEAR
+           MOVE 65000.00 TO WS-GEN-BASE-AMOUNT
+           PERFORM GENERATE-EARNINGS-FOR-WORKER
 
       *    Deceased beneficiary record
            MOVE '321' TO SSN-AREA
@@ -140,14 +137,51 @@
            MOVE 45 TO DOB-YY
            MOVE 03 TO DOB-MM
            MOVE 22 TO DOB-DD
-           PERFORM VARYING YEAR-IDX FROM 1 BY 1 UNTIL YEAR-IDX > 10
-               MOVE YEAR-IDX TO CONT-YEAR(YEAR-IDX)
-               MOVE 75000.00 TO CONT-AMOUNT(YEAR-IDX)
-           END-PERFORM
-           MOVE 825000.00 TO HISTORICAL-TOTAL
            MOVE 'D' TO RECORD-STATUS
-           MOVE 'S' TO BENEFIT-STATUS
-           WRITE TEST-RECORD.
+           MOVE 'I' TO BENEFIT-STATUS
+           MOVE 'BROWN, MARY' TO BENEFICIARY-NAME
+           MOVE 'SPOUSE' TO BENEFICIARY-RELATIONSHIP
+           MOVE 20240601 TO DATE-OF-DEATH
+           WRITE TEST-RECORD
+           MOVE 20 TO WS-GEN-YEARS
+           MOVE 2000 TO WS-GEN-BASE-YEAR
+           MOVE 75000.00 TO WS-GEN-BASE-AMOUNT
+           PERFORM GENERATE-EARNINGS-FOR-WORKER
+
+      *    Suspended benefit record - under administrative review
+           MOVE '654' TO SSN-AREA
+           MOVE '32' TO SSN-GROUP
+           MOVE '1098' TO SSN-SERIAL
+           MOVE 'TAYLOR' TO LAST-NAME
+           MOVE 'PATRICIA' TO FIRST-NAME
+           MOVE 'F' TO MIDDLE-INIT
+           MOVE 58 TO DOB-YY
+           MOVE 09 TO DOB-MM
+           MOVE 10 TO DOB-DD
+           MOVE 'S' TO RECORD-STATUS
+           MOVE 'R' TO BENEFIT-STATUS
+           MOVE 'UNDER ADMIN REVIEW' TO SUSPEND-REASON
+           MOVE 20250115 TO SUSPEND-DATE
+           WRITE TEST-RECORD
+           MOVE 15 TO WS-GEN-YEARS
+           MOVE 2005 TO WS-GEN-BASE-YEAR
+           MOVE 60000.00 TO WS-GEN-BASE-AMOUNT
+           PERFORM GENERATE-EARNINGS-FOR-WORKER.
+
+      * Writes WS-GEN-YEARS years of earnings for the worker SSN
+      * currently in SSN-DATA, amounts varying year to year so the
+      * AIME top-35 sort in SSA-BENEFIT-CALC has real work to do.
+       GENERATE-EARNINGS-FOR-WORKER.
+           MOVE SSN-DATA TO EARN-SSN
+           PERFORM VARYING WS-GEN-IDX FROM 1 BY 1
+                   UNTIL WS-GEN-IDX > WS-GEN-YEARS
+               COMPUTE EARN-YEAR = WS-GEN-BASE-YEAR + WS-GEN-IDX
+               COMPUTE EARN-AMOUNT = WS-GEN-BASE-AMOUNT
+                   + (WS-GEN-IDX * 1500.00)
+                   - (FUNCTION MOD(WS-GEN-IDX, 3) * 4000.00)
+               WRITE EARN-RECORD
+           END-PERFORM.
 
        CLEANUP.
-           CLOSE TEST-DATA-FILE.
+           CLOSE TEST-DATA-FILE
+           CLOSE EARNINGS-HISTORY.
